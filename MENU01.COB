@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU01.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *******************************************
+      * MENU PRINCIPAL DA SUITE, CHAMA CADA     *
+      * PROGRAMA DE CADASTRO COMO SUBPROGRAMA   *
+      *******************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS OPERADOR
+                     FILE STATUS IS ST-ERRO-OPE.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+           03 OPERADOR            PIC X(08).
+           03 SENHA                PIC X(08).
+           03 NOME                  PIC X(30).
+           03 DATA-CADASTRO         PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 ST-ERRO-OPE    PIC X(02) VALUE "00".
+       01 W-OPE-ABERTO  PIC X(01) VALUE "N".
+       01 W-LOGIN       PIC X(08) VALUE SPACES.
+       01 W-SENHA       PIC X(08) VALUE SPACES.
+       01 W-OPERADOR-LOGADO PIC X(08) IS EXTERNAL VALUE SPACES.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA-LOGIN.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** ACESSO AO SISTEMA ***".
+           05 LINE 03 COLUMN 05 VALUE "OPERADOR :".
+           05 LINE 04 COLUMN 05 VALUE "SENHA    :".
+
+       01  TELA-MENU.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** MENU PRINCIPAL ***".
+           05 LINE 03 COLUMN 05 VALUE "1 - MEDICOS".
+           05 LINE 04 COLUMN 05 VALUE "2 - CID".
+           05 LINE 05 COLUMN 05 VALUE "3 - CONVENIOS".
+           05 LINE 06 COLUMN 05 VALUE "4 - PACIENTES".
+           05 LINE 07 COLUMN 05 VALUE "5 - CEP".
+           05 LINE 08 COLUMN 05 VALUE "6 - AMIGOS".
+           05 LINE 09 COLUMN 05 VALUE "7 - VEICULOS".
+           05 LINE 10 COLUMN 05 VALUE "8 - AGENDA DE CONSULTAS".
+           05 LINE 11 COLUMN 05 VALUE "9 - OPERADORES".
+           05 LINE 12 COLUMN 05 VALUE "A - CADASTROS AUXILIARES".
+           05 LINE 13 COLUMN 05 VALUE "0 - SAIR".
+           05 LINE 14 COLUMN 05 VALUE "OPCAO : ".
+
+       01  TELA-AUX.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** CADASTROS AUXILIARES ***".
+           05 LINE 03 COLUMN 05 VALUE "1 - ESCALA DE ATENDIMENTO".
+           05 LINE 04 COLUMN 05 VALUE "2 - CID X ESPECIALIDADE".
+           05 LINE 05 COLUMN 05 VALUE "3 - PRECOS NEGOCIADOS".
+           05 LINE 06 COLUMN 05 VALUE "4 - GENERO".
+           05 LINE 07 COLUMN 05 VALUE "5 - HISTORICO DE VEICULOS".
+           05 LINE 08 COLUMN 05 VALUE "6 - FERIADOS".
+           05 LINE 09 COLUMN 05 VALUE "7 - ALERGIAS".
+           05 LINE 10 COLUMN 05 VALUE "0 - VOLTAR".
+           05 LINE 12 COLUMN 05 VALUE "OPCAO : ".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       LOGIN-0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPE = "00"
+              MOVE "S" TO W-OPE-ABERTO
+           ELSE
+              IF ST-ERRO-OPE NOT = "35"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 NEXT SENTENCE.
+           IF W-OPE-ABERTO = "N"
+              MOVE "*** CADOPER NAO CADASTRADO, ACESSO LIVRE ***"
+                TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0.
+
+       LOGIN-1.
+           DISPLAY TELA-LOGIN
+           ACCEPT (03, 16) W-LOGIN
+           ACCEPT (04, 16) W-SENHA
+           MOVE W-LOGIN TO OPERADOR
+           READ CADOPER
+           IF ST-ERRO-OPE NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-1.
+           IF SENHA NOT = W-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-1.
+           MOVE OPERADOR TO W-OPERADOR-LOGADO
+           CLOSE CADOPER.
+
+       R0.
+           DISPLAY TELA-MENU.
+
+       R1.
+           ACCEPT (14, 14) W-OPCAO.
+
+           IF W-OPCAO = "1"
+              CALL "SMP001"
+              GO TO R0.
+           IF W-OPCAO = "2"
+              CALL "SMP002"
+              GO TO R0.
+           IF W-OPCAO = "3"
+              CALL "SMP003"
+              GO TO R0.
+           IF W-OPCAO = "4"
+              CALL "SMP004"
+              GO TO R0.
+           IF W-OPCAO = "5"
+              CALL "SMP005"
+              GO TO R0.
+           IF W-OPCAO = "6"
+              CALL "PROGR2LT"
+              GO TO R0.
+           IF W-OPCAO = "7"
+              CALL "PROGR92"
+              GO TO R0.
+           IF W-OPCAO = "8"
+              CALL "SMP012"
+              GO TO R0.
+           IF W-OPCAO = "9"
+              CALL "SMP013"
+              GO TO R0.
+           IF W-OPCAO = "A" OR W-OPCAO = "a"
+              GO TO R0-AUX.
+           IF W-OPCAO = "0"
+              GO TO ROT-FIM.
+
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R1.
+
+       R0-AUX.
+           DISPLAY TELA-AUX.
+
+       R1-AUX.
+           ACCEPT (12, 14) W-OPCAO.
+
+           IF W-OPCAO = "1"
+              CALL "SMP006"
+              GO TO R0-AUX.
+           IF W-OPCAO = "2"
+              CALL "SMP007"
+              GO TO R0-AUX.
+           IF W-OPCAO = "3"
+              CALL "SMP008"
+              GO TO R0-AUX.
+           IF W-OPCAO = "4"
+              CALL "SMP009"
+              GO TO R0-AUX.
+           IF W-OPCAO = "5"
+              CALL "SMP010"
+              GO TO R0-AUX.
+           IF W-OPCAO = "6"
+              CALL "SMP011"
+              GO TO R0-AUX.
+           IF W-OPCAO = "7"
+              CALL "SMP014"
+              GO TO R0-AUX.
+           IF W-OPCAO = "0"
+              GO TO R0.
+
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R1-AUX.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
