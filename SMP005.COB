@@ -27,13 +27,8 @@
        FILE SECTION.
        FD CADCEP
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT". 
-       01 REGCEP.
-           03 CODIGO           PIC 9(08).
-           03 ENDERECO         PIC X(30).
-           03 BAIRRO           PIC X(20).
-           03 CIDADE           PIC X(20).
-           03 ESTADO           PIC X(02).
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY REGCEP.
 
       *----------------------------------------------------------------
 
@@ -43,8 +38,8 @@
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
+       COPY STERRO.
        01 IND           PIC 9(02) VALUE ZEROS.
        
        01 TABESTX.
@@ -78,7 +73,39 @@
 
        01 TABEST REDEFINES TABESTX.
            03 TBEST   PIC X(25) OCCURS 27 TIMES.
-       
+
+       01 TABUFX.
+           03 FILLER     PIC X(02) VALUE "AC".
+           03 FILLER     PIC X(02) VALUE "AL".
+           03 FILLER     PIC X(02) VALUE "AP".
+           03 FILLER     PIC X(02) VALUE "AM".
+           03 FILLER     PIC X(02) VALUE "BA".
+           03 FILLER     PIC X(02) VALUE "CE".
+           03 FILLER     PIC X(02) VALUE "DF".
+           03 FILLER     PIC X(02) VALUE "ES".
+           03 FILLER     PIC X(02) VALUE "GO".
+           03 FILLER     PIC X(02) VALUE "MA".
+           03 FILLER     PIC X(02) VALUE "MT".
+           03 FILLER     PIC X(02) VALUE "MS".
+           03 FILLER     PIC X(02) VALUE "MG".
+           03 FILLER     PIC X(02) VALUE "PA".
+           03 FILLER     PIC X(02) VALUE "PB".
+           03 FILLER     PIC X(02) VALUE "PR".
+           03 FILLER     PIC X(02) VALUE "PE".
+           03 FILLER     PIC X(02) VALUE "PI".
+           03 FILLER     PIC X(02) VALUE "RJ".
+           03 FILLER     PIC X(02) VALUE "RN".
+           03 FILLER     PIC X(02) VALUE "RS".
+           03 FILLER     PIC X(02) VALUE "RO".
+           03 FILLER     PIC X(02) VALUE "RR".
+           03 FILLER     PIC X(02) VALUE "SC".
+           03 FILLER     PIC X(02) VALUE "SP".
+           03 FILLER     PIC X(02) VALUE "SE".
+           03 FILLER     PIC X(02) VALUE "TO".
+
+       01 TABUF REDEFINES TABUFX.
+           03 TBUF    PIC X(02) OCCURS 27 TIMES.
+
       *----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA2.
@@ -112,28 +139,61 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R0
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
 
        R1.
-           MOVE ZEROS TO CODIGO.
-           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.      
+           MOVE ZEROS TO CODIGO DATA-CADASTRO.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.
            DISPLAY TELA2.
 
        R2.
-           ACCEPT(01, 20) CODIGO. 
+           ACCEPT(01, 20) CODIGO.
+       R2A.
+           IF CODIGO = ZEROS OR CODIGO(1:2) = "00"
+              MOVE "*** CEP INVALIDO (FAIXA) ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
            ACCEPT(02, 20) ENDERECO.
            ACCEPT(03, 20) BAIRRO.
            ACCEPT(04, 20) CIDADE.
+       R5.
            ACCEPT(05, 20) ESTADO.
-           WRITE REGCEP.
+       R5A.
+           MOVE 1 TO IND.
+       R5B.
+           IF ESTADO = TBUF(IND)
+              NEXT SENTENCE
+           ELSE
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R5B
+              ELSE
+                 MOVE "*** ESTADO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R5.
+       R5C.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "*** CEP JA EXISTE, DADOS NAO GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              PERFORM ROT-TRAD-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
 
        ROT-FIM.
            CLOSE CADCEP.
-           STOP RUN.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]----------------------------------
        ROT-MENS.
@@ -149,4 +209,6 @@
                    DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
+
+       COPY ROTTRAD.
\ No newline at end of file
