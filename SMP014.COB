@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP014.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *************************************************************
+      * MANUTENCAO DA TABELA DE ALERGIAS (CADALERGIA)              *
+      *************************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADALERGIA ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS AL-CODIGO
+                     FILE STATUS IS ST-ERRO.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALERGIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADALERGIA.DAT".
+           COPY REGALERGIA.
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** MANUTENCAO DA TABELA DE ALERGIAS ***".
+           05  LINE 03 COLUMN 01 VALUE  "CODIGO    :".
+           05  LINE 04 COLUMN 01 VALUE  "DESCRICAO :".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADALERGIA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADALERGIA
+                 CLOSE CADALERGIA
+                 OPEN I-O CADALERGIA
+                 PERFORM R0-SEED
+                 MOVE "*** ARQUIVO CADALERGIA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADALERGIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO AL-CODIGO
+           MOVE SPACES TO AL-DESCRICAO
+           MOVE ZEROS TO W-SEL
+           DISPLAY TELA2.
+
+       R2.
+           ACCEPT(03, 13) AL-CODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-CADALERGIA.
+           READ CADALERGIA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 DISPLAY(04, 13) AL-DESCRICAO
+                 MOVE "*** ALERGIA JA CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADALERGIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** ALERGIA NAO CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R3.
+           ACCEPT(04, 13) AL-DESCRICAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGALERGIA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO CADALERGIA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADALERGIA RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO DE ALERGIA EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGALERGIA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE ALERGIA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADALERGIA.
+           STOP RUN.
+
+      *---------[ CARGA INICIAL DAS ALERGIAS JA CONHECIDAS ]-------------
+       R0-SEED.
+           MOVE 0 TO AL-CODIGO
+           MOVE "NENHUMA" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 1 TO AL-CODIGO
+           MOVE "PENICILINA" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 2 TO AL-CODIGO
+           MOVE "DIPIRONA" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 3 TO AL-CODIGO
+           MOVE "LATEX" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 4 TO AL-CODIGO
+           MOVE "FRUTOS DO MAR" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 5 TO AL-CODIGO
+           MOVE "AMENDOIM/OLEAGINOSAS" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 6 TO AL-CODIGO
+           MOVE "POEIRA/ACAROS" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 7 TO AL-CODIGO
+           MOVE "CONTRASTE IODADO" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 8 TO AL-CODIGO
+           MOVE "SULFA" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           MOVE 9 TO AL-CODIGO
+           MOVE "OUTROS" TO AL-DESCRICAO
+           WRITE REGALERGIA
+           CLOSE CADALERGIA.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
