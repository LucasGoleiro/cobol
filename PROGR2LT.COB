@@ -16,15 +16,26 @@
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS APELIDO
                       ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
       *
            SELECT CADCEP ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CEP-NUMCEP
+                    RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                    ALTERNATE RECORD KEY IS ENDERECO
                                    WITH DUPLICATES.
+      *
+           SELECT CADGENERO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS GE-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADTPHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-HIST.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -36,23 +47,31 @@
           03 APELIDO        PIC X(12).
           03 NOME             PIC X(30).
           03 EMAIL             PIC X(30).
+          03 TELEFONE       PIC X(15).
           03 SEXO              PIC X(01).
           03 GENERO        PIC X(01).
           03 TPAMIGO       PIC 9(01).
           03 CEPAMIGO    PIC 9(08).
           03 NUMLOGRA   PIC 9(04).
           03 COMPLOGRA PIC X(12).
+          03 DATANASC      PIC 9(08).
+          03 DATA-CADASTRO PIC 9(08).
       *
       *-----------------------------------------------------------------
        FD CADCEP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEP.DAT".
-       01 REGCEP.
-                03 CEP-NUMCEP      PIC 9(08).
-                03 CEP-LOGRA         PIC X(30).
-                03 CEP-BAIRRO        PIC X(20).
-                03 CEP-CIDADE        PIC X(20).
-                03 CEP-UF                 PIC X(02).
+           COPY REGCEP.
+      *-----------------------------------------------------------------
+       FD CADGENERO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGENERO.DAT".
+           COPY REGGENERO.
+      *-----------------------------------------------------------------
+       FD CADTPHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTPHIST.TXT".
+       01 LINHA-HIST           PIC X(80).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT          PIC 9(06) VALUE ZEROS.
@@ -60,30 +79,59 @@
        77 W-ACT             PIC 9(02) VALUE ZEROS.
        77 MENS              PIC X(50) VALUE SPACES.
        77 LIMPA              PIC X(50) VALUE SPACES. 
-       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-HIST    PIC X(02) VALUE "00".
+       COPY STERRO.
+       01 W-TPAMIGO-ANTES PIC 9(01) VALUE ZEROS.
+       01 W-HOJE-HIST     PIC 9(08) VALUE ZEROS.
+       01 W-OPERADOR-LOGADO PIC X(08) IS EXTERNAL VALUE SPACES.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
-       01 IND                  PIC 9(02) VALUE ZEROS.
        01 TXTSEXO       PIC X(12) VALUE SPACES.
+       01 W-BUSCA          PIC X(30) VALUE SPACES.
+       01 W-BUSCALEN    PIC 9(02) VALUE ZEROS.
+       01 W-PAG             PIC 9(02) VALUE ZEROS.
+       01 W-LIN             PIC 9(02) VALUE ZEROS.
+       01 W-APELIDO-SALVO  PIC X(12) VALUE SPACES.
+       01 W-NOME-SALVO      PIC X(30) VALUE SPACES.
+       01 W-APELIDO-DONO   PIC X(12) VALUE SPACES.
 
        01 TABAMIGO.
           03 TBAMIGO    PIC X(10) OCCURS 9 TIMES.
 
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "THETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMESEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "AA           ".
-          03 FILLER     PIC X(15) VALUE "BB           ".
-          03 FILLER     PIC X(15) VALUE "CC           ".
-          03 FILLER     PIC X(15) VALUE "DD            ".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 9 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
+       01 TXTGENERO     PIC X(20) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 TABUFX.
+           03 FILLER     PIC X(02) VALUE "AC".
+           03 FILLER     PIC X(02) VALUE "AL".
+           03 FILLER     PIC X(02) VALUE "AP".
+           03 FILLER     PIC X(02) VALUE "AM".
+           03 FILLER     PIC X(02) VALUE "BA".
+           03 FILLER     PIC X(02) VALUE "CE".
+           03 FILLER     PIC X(02) VALUE "DF".
+           03 FILLER     PIC X(02) VALUE "ES".
+           03 FILLER     PIC X(02) VALUE "GO".
+           03 FILLER     PIC X(02) VALUE "MA".
+           03 FILLER     PIC X(02) VALUE "MT".
+           03 FILLER     PIC X(02) VALUE "MS".
+           03 FILLER     PIC X(02) VALUE "MG".
+           03 FILLER     PIC X(02) VALUE "PA".
+           03 FILLER     PIC X(02) VALUE "PB".
+           03 FILLER     PIC X(02) VALUE "PR".
+           03 FILLER     PIC X(02) VALUE "PE".
+           03 FILLER     PIC X(02) VALUE "PI".
+           03 FILLER     PIC X(02) VALUE "RJ".
+           03 FILLER     PIC X(02) VALUE "RN".
+           03 FILLER     PIC X(02) VALUE "RS".
+           03 FILLER     PIC X(02) VALUE "RO".
+           03 FILLER     PIC X(02) VALUE "RR".
+           03 FILLER     PIC X(02) VALUE "SC".
+           03 FILLER     PIC X(02) VALUE "SP".
+           03 FILLER     PIC X(02) VALUE "SE".
+           03 FILLER     PIC X(02) VALUE "TO".
+
+       01 TABUF REDEFINES TABUFX.
+           03 TBUF    PIC X(02) OCCURS 27 TIMES.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -95,14 +143,18 @@
                VALUE  "E AMIGOS ]".
            05  LINE 06  COLUMN 01 
                VALUE  "    APELIDO                      NOME".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "    EMAIL".
+           05  LINE 08  COLUMN 45
+               VALUE  "TELEFONE".
            05  LINE 10  COLUMN 01 
                VALUE  "    SEXO".
            05  LINE 10  COLUMN 41 
                VALUE  "GENERO".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "    TIPO DE AMIGO".
+           05  LINE 12  COLUMN 41
+               VALUE  "NASCIMENTO(AAAAMMDD) :".
            05  LINE 14  COLUMN 01 
                VALUE  "    --------------------------[ E N D E".
            05  LINE 14  COLUMN 41 
@@ -117,7 +169,9 @@
                VALUE  "    CIDADE :                         UF".
            05  LINE 19  COLUMN 41 
                VALUE  ":".
-           05  LINE 23  COLUMN 01 
+           05  LINE 21  COLUMN 01
+               VALUE  "    (DIGITE * NO APELIDO PARA BUSCAR POR NOME)".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TAPELIDO
                LINE 06  COLUMN 13  PIC X(12)
@@ -131,6 +185,10 @@
                LINE 08  COLUMN 11  PIC X(30)
                USING  EMAIL
                HIGHLIGHT.
+           05  TTELEFONE
+               LINE 08  COLUMN 54  PIC X(15)
+               USING  TELEFONE
+               HIGHLIGHT.
            05  TSEXO
                LINE 10  COLUMN 11  PIC X(01)
                USING  SEXO
@@ -144,7 +202,7 @@
                USING  GENERO
                HIGHLIGHT.
            05  TTXTGENERO
-               LINE 10  COLUMN 50  PIC X(15)
+               LINE 10  COLUMN 50  PIC X(20)
                USING  TXTGENERO
                HIGHLIGHT.
            05  TTPAMIGO
@@ -155,13 +213,17 @@
                LINE 12  COLUMN 21  PIC X(15)
                USING  TXTTPAMIGO
                REVERSE-VIDEO.
+           05  TDATANASC
+               LINE 12  COLUMN 64  PIC 9(08)
+               USING  DATANASC
+               HIGHLIGHT.
            05  TCEPAMIGO
                LINE 15  COLUMN 11  PIC 99999.999
                USING  CEPAMIGO
                HIGHLIGHT.
            05  TCEP-LOGRA
                LINE 15  COLUMN 33  PIC X(30)
-               USING  CEP-LOGRA
+               USING  ENDERECO
                HIGHLIGHT.
            05  TNUMLOGRA
                LINE 15  COLUMN 71  PIC ZZZ9
@@ -173,15 +235,15 @@
                HIGHLIGHT.
            05  TCEP-BAIRRO
                LINE 17  COLUMN 38  PIC X(20)
-               USING  CEP-BAIRRO
+               USING  BAIRRO
                HIGHLIGHT.
            05  TCEP-CIDADE
                LINE 19  COLUMN 14  PIC X(20)
-               USING  CEP-CIDADE
+               USING  CIDADE
                HIGHLIGHT.
            05  TCEP-UF
                LINE 19  COLUMN 43  PIC X(02)
-               USING  CEP-UF
+               USING  ESTADO
                HIGHLIGHT.
       *
        01  TELATA.
@@ -223,31 +285,60 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R0
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
       * 
        R0A.
-           OPEN INPUT CADCEP
-           IF ST-ERRO NOT = "00"  
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADGENERO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE GENERO NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0C.
+           OPEN EXTEND CADTPHIST
+           IF ST-ERRO-HIST NOT = "00"
+              IF ST-ERRO-HIST = "35"
+                 OPEN OUTPUT CADTPHIST
+                 CLOSE CADTPHIST
+                 OPEN EXTEND CADTPHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADTPHIST" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
-           MOVE SPACES TO APELIDO NOME EMAIL SEXO GENERO
+           MOVE SPACES TO APELIDO NOME EMAIL TELEFONE SEXO GENERO
            MOVE SPACES TO TXTGENERO TXTSEXO TXTTPAMIGO COMPLOGRA
-           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
-           MOVE ZEROS TO TPAMIGO W-SEL CEPAMIGO NUMLOGRA CEP-NUMCEP
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+           MOVE ZEROS TO TPAMIGO W-SEL CEPAMIGO NUMLOGRA CODIGO DATANASC
+           MOVE ZEROS TO DATA-CADASTRO OF REGAMIGO
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY TELA2.
        R2.
@@ -255,10 +346,13 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO ROT-FIM.
+           IF APELIDO(1:1) = "*"
+              GO TO BUSCA-NOME.
        LER-CADMAMIGO.
            READ CADAMIGO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE TPAMIGO TO W-TPAMIGO-ANTES
                 PERFORM R5A
                 PERFORM R6A
                 PERFORM R7A
@@ -268,7 +362,7 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ACE-001
              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO" TO MENS
+                PERFORM ROT-TRAD-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
@@ -281,15 +375,39 @@
                    GO TO R2.
  
        R4.
-           ACCEPT TEMAIL.  
+           ACCEPT TEMAIL.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R3.
+       R4B.
+           MOVE APELIDO TO W-APELIDO-SALVO
+           MOVE NOME TO W-NOME-SALVO
+           IF EMAIL = SPACES
+              GO TO R4B-FIM.
+           READ CADAMIGO KEY IS EMAIL
+           IF ST-ERRO = "00" AND APELIDO NOT = W-APELIDO-SALVO
+              MOVE APELIDO TO W-APELIDO-DONO
+              MOVE W-APELIDO-SALVO TO APELIDO
+              MOVE W-NOME-SALVO TO NOME
+              STRING "*** EMAIL JA CADASTRADO P/ " W-APELIDO-DONO
+                     DELIMITED BY SIZE INTO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4
+           ELSE
+              MOVE W-APELIDO-SALVO TO APELIDO
+              MOVE W-NOME-SALVO TO NOME.
+       R4B-FIM.
+           EXIT.
+       R4A.
+           ACCEPT TTELEFONE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
        R5.
            ACCEPT TSEXO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R4.
+                   GO TO R4A.
        R5A.
            IF SEXO = "M" OR SEXO = "m"
               MOVE "MASCULINO" TO TXTSEXO
@@ -302,23 +420,25 @@
                  GO TO R5.
            DISPLAY TTXTSEXO.
        R6.
-           MOVE 1 TO IND
            ACCEPT TGENERO.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R5.
        R6A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO R6A
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R6
+           MOVE GENERO TO GE-CODIGO
+           READ CADGENERO
+           IF ST-ERRO = "23"
+              MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6
            ELSE
-               DISPLAY TTXTGENERO.
+              IF ST-ERRO NOT = "00"
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE GE-DESCRICAO TO TXTGENERO
+                 DISPLAY TTXTGENERO.
        R7.
            DISPLAY TELATA
            ACCEPT TTPAMIGO.
@@ -345,19 +465,68 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R8.
        R8A.
-           MOVE CEPAMIGO TO CEP-NUMCEP.
+           MOVE CEPAMIGO TO CODIGO.
            READ CADCEP
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "23"
-                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R8
+                   GO TO R8A-OFERECE
                ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-TRAD-ERRO
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM
            ELSE
-                DISPLAY TELA2.
+                DISPLAY TELA2
+                GO TO R9.
+      *---[ CEP NAO CADASTRADO: OFERECE CADASTRAR O ENDERECO AGORA ]----
+       R8A-OFERECE.
+           DISPLAY (23, 40) "CADASTRAR ESSE CEP AGORA (S/N) : ".
+           ACCEPT (23, 73) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R8A-OFERECE.
+       R8A-END.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO
+           DISPLAY TELA2
+           ACCEPT TCEP-LOGRA.
+           ACCEPT TCEP-BAIRRO.
+           ACCEPT TCEP-CIDADE.
+       R8A-UF.
+           ACCEPT TCEP-UF.
+       R8A-UF-VAL.
+           MOVE 1 TO IND.
+       R8A-UF-LOOP.
+           IF ESTADO = TBUF(IND)
+              NEXT SENTENCE
+           ELSE
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R8A-UF-LOOP
+              ELSE
+                 MOVE "*** ESTADO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8A-UF.
+       R8A-WR1.
+           ACCEPT DATA-CADASTRO OF REGCEP FROM DATE YYYYMMDD
+           WRITE REGCEP
+           IF ST-ERRO = "22"
+              MOVE "*** CEP JA EXISTE, DADOS NAO GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY TELA2
+              GO TO R9.
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+              PERFORM ROT-TRAD-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE "*** CEP CADASTRADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           DISPLAY TELA2.
 
        R9.
            ACCEPT TNUMLOGRA
@@ -377,7 +546,12 @@
            IF W-ACT = 01
                    DISPLAY TELA2
                    GO TO R9.
-
+       R10A.
+           ACCEPT TDATANASC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA2
+                   GO TO R10.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
            IF W-SEL = 1 
@@ -397,8 +571,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DATA-CADASTRO OF REGAMIGO FROM DATE YYYYMMDD
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM INC-WR1-HIST
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -407,8 +583,7 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO R1
                 ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
+                      PERFORM ROT-TRAD-ERRO
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
@@ -446,10 +621,11 @@
        EXC-DL1.
                 DELETE CADAMIGO RECORD
                 IF ST-ERRO = "00"
+                   PERFORM EXC-DL1-HIST
                    MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-TRAD-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -469,16 +645,94 @@
        ALT-RW1.
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-RW1-HIST
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
+                PERFORM ROT-TRAD-ERRO
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+       ALT-RW1-HIST.
+                ACCEPT W-HOJE-HIST FROM DATE YYYYMMDD
+                MOVE SPACES TO LINHA-HIST
+                STRING APELIDO "  " W-HOJE-HIST "  ALTERAR  "
+                       W-OPERADOR-LOGADO
+                       DELIMITED BY SIZE INTO LINHA-HIST
+                WRITE LINHA-HIST.
+                IF TPAMIGO = W-TPAMIGO-ANTES
+                   GO TO ALT-RW1-HIST-FIM.
+                MOVE SPACES TO LINHA-HIST
+                STRING APELIDO "  " W-HOJE-HIST
+                       "  TPAMIGO DE " W-TPAMIGO-ANTES " PARA " TPAMIGO
+                       DELIMITED BY SIZE INTO LINHA-HIST
+                WRITE LINHA-HIST.
+       ALT-RW1-HIST-FIM.
+                EXIT.
+      *
+       INC-WR1-HIST.
+                ACCEPT W-HOJE-HIST FROM DATE YYYYMMDD
+                MOVE SPACES TO LINHA-HIST
+                STRING APELIDO "  " W-HOJE-HIST "  INCLUIR  "
+                       W-OPERADOR-LOGADO
+                       DELIMITED BY SIZE INTO LINHA-HIST
+                WRITE LINHA-HIST.
+      *
+       EXC-DL1-HIST.
+                ACCEPT W-HOJE-HIST FROM DATE YYYYMMDD
+                MOVE SPACES TO LINHA-HIST
+                STRING APELIDO "  " W-HOJE-HIST "  EXCLUIR  "
+                       W-OPERADOR-LOGADO
+                       DELIMITED BY SIZE INTO LINHA-HIST
+                WRITE LINHA-HIST.
+      *---------[ BUSCA DE AMIGOS POR NOME (OU PARTE) ]------------------
+       BUSCA-NOME.
+           MOVE SPACES TO W-BUSCA
+           DISPLAY (23, 01) LIMPA
+           DISPLAY (23, 01) "BUSCAR PELO NOME (OU PARTE) : "
+           ACCEPT (23, 31) W-BUSCA
+           MOVE ZEROS TO W-BUSCALEN
+           INSPECT W-BUSCA TALLYING W-BUSCALEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+           IF W-BUSCALEN = ZEROS
+              MOVE "*** DIGITE AO MENOS UMA LETRA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE W-BUSCA TO NOME
+           START CADAMIGO KEY IS NOT LESS THAN NOME
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NENHUM AMIGO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           DISPLAY SPACE LINE 1 COLUMN 1 WITH BLANK SCREEN
+           DISPLAY (05, 01) "APELIDO                  NOME"
+           MOVE ZEROS TO W-PAG.
+       BUSCA-LISTA.
+           READ CADAMIGO NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "*** FIM DA LISTA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF NOME(1:W-BUSCALEN) NOT = W-BUSCA(1:W-BUSCALEN)
+              MOVE "*** FIM DA LISTA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           ADD 1 TO W-PAG
+           COMPUTE W-LIN = W-PAG + 6
+           DISPLAY (W-LIN, 01) APELIDO
+           DISPLAY (W-LIN, 27) NOME
+           IF W-PAG < 14
+              GO TO BUSCA-LISTA.
+           MOVE "*** ENTER PARA CONTINUAR A BUSCA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ACCEPT (23, 01) W-OPCAO
+           DISPLAY SPACE LINE 1 COLUMN 1 WITH BLANK SCREEN
+           DISPLAY (05, 01) "APELIDO                  NOME"
+           MOVE ZEROS TO W-PAG
+           GO TO BUSCA-LISTA.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADAMIGO CADCEP.
-           STOP RUN.
+           CLOSE CADAMIGO CADCEP CADGENERO CADTPHIST.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
@@ -496,6 +750,8 @@
                 EXIT.
        FIM-ROT-TEMPO.
 
+       COPY ROTTRAD.
+
       *    FILE STATUS
       *    00 = OPERA��O REALIZADO COM SUCESSO
       *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL ) 
