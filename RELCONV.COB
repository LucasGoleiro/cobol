@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONV.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DE CONVENIOS COM CONTRATO A VENCER NOS       *
+      * PROXIMOS 30 DIAS, LIDO SEQUENCIALMENTE PELA CHAVE      *
+      * PRIMARIA CODIGO                                        *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+           03 CODIGO           PIC 9(04).
+           03 NOME             PIC X(30).
+           03 PLANO            PIC 9(02).
+           03 CNPJ             PIC 9(14).
+           03 COPART           PIC 9(03).
+           03 VALIDADE         PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONV.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-LIMITE        PIC 9(08) VALUE ZEROS.
+       01 W-TOTAL-VENCE    PIC 9(05) VALUE ZEROS.
+
+       01 W-DATA-CALC.
+           03 W-ANO        PIC 9(04).
+           03 W-MES        PIC 9(02).
+           03 W-DIA        PIC 9(02).
+
+       01 W-DIAS-MESX.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 28.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+       01 W-DIAS-MES REDEFINES W-DIAS-MESX.
+           03 DIAS-MES     PIC 9(02) OCCURS 12 TIMES.
+       01 W-DIAS-MES-ATUAL PIC 9(02) VALUE ZEROS.
+       01 W-QUOC-ANO       PIC 9(04) VALUE ZEROS.
+       01 W-REM-ANO        PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE CONVENIOS COM CONTRATO A VENCER"
+               TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+      *------[ CALCULA A DATA LIMITE (HOJE + 30 DIAS, SEM VIRAR MES) ]---
+       R0A.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE TO W-DATA-CALC
+           ADD 30 TO W-DIA.
+       R0A-NORM.
+           MOVE DIAS-MES(W-MES) TO W-DIAS-MES-ATUAL
+           IF W-MES = 02
+              DIVIDE W-ANO BY 4 GIVING W-QUOC-ANO REMAINDER W-REM-ANO
+              IF W-REM-ANO = 0
+                 DIVIDE W-ANO BY 100 GIVING W-QUOC-ANO
+                        REMAINDER W-REM-ANO
+                 IF W-REM-ANO NOT = 0
+                    ADD 1 TO W-DIAS-MES-ATUAL
+                 ELSE
+                    DIVIDE W-ANO BY 400 GIVING W-QUOC-ANO
+                           REMAINDER W-REM-ANO
+                    IF W-REM-ANO = 0
+                       ADD 1 TO W-DIAS-MES-ATUAL
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           IF W-DIA > W-DIAS-MES-ATUAL
+              SUBTRACT W-DIAS-MES-ATUAL FROM W-DIA
+              ADD 1 TO W-MES
+              IF W-MES > 12
+                 MOVE 1 TO W-MES
+                 ADD 1 TO W-ANO
+              END-IF
+              GO TO R0A-NORM.
+           MOVE W-DATA-CALC TO W-LIMITE.
+
+       R1.
+           MOVE ZEROS TO CODIGO
+           START CADCONV KEY IS NOT LESS THAN CODIGO
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCONV: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF VALIDADE NOT < W-HOJE AND VALIDADE NOT > W-LIMITE
+              MOVE SPACES TO LINHA-REL
+              STRING "  " CODIGO "  " NOME "  VENCE EM " VALIDADE
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL-VENCE.
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE CONVENIOS A VENCER: " W-TOTAL-VENCE
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCONV.
+           CLOSE RELATORIO.
+           STOP RUN.
