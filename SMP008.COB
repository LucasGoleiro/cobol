@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP008.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *************************************************************
+      * TABELA DE PRECOS DE PROCEDIMENTOS NEGOCIADOS POR CONVENIO  *
+      *************************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPRECO ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS PR-CHAVE
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT CADCONV ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01 REGPRECO.
+           03 PR-CHAVE.
+               05 PR-CODIGOC        PIC 9(04).
+               05 PR-PROCEDIMENTO   PIC 9(04).
+           03 PR-DESCRICAO          PIC X(30).
+           03 PR-VALOR              PIC 9(06)V99.
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+           03 CODIGO           PIC 9(04).
+           03 NOME             PIC X(30).
+           03 PLANO            PIC 9(02).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** PRECO DE PROCEDIMENTO POR CONVENIO ***".
+           05  LINE 03 COLUMN 01 VALUE  "CODIGO DO CONVENIO :".
+           05  LINE 04 COLUMN 01 VALUE  "NOME DO CONVENIO    :".
+           05  LINE 05 COLUMN 01 VALUE  "CODIGO DO PROCEDIMENTO :".
+           05  LINE 06 COLUMN 01 VALUE  "DESCRICAO              :".
+           05  LINE 07 COLUMN 01 VALUE  "VALOR NEGOCIADO        :".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADPRECO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPRECO
+                 CLOSE CADPRECO
+                 MOVE "*** ARQUIVO CADPRECO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRECO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONV NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO PR-CODIGOC PR-PROCEDIMENTO PR-VALOR W-SEL
+           MOVE SPACES TO PR-DESCRICAO
+           DISPLAY TELA2.
+
+       R2.
+           ACCEPT(03, 22) PR-CODIGOC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       VAL-CONV.
+           MOVE PR-CODIGOC TO CODIGO
+           READ CADCONV
+           IF ST-ERRO = "23"
+              MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY (04, 22) NOME.
+
+       R3.
+           ACCEPT(05, 25) PR-PROCEDIMENTO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF PR-PROCEDIMENTO = ZEROS
+              MOVE "*** CODIGO DE PROCEDIMENTO OBRIGATORIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       LER-CADPRECO.
+           READ CADPRECO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** PRECO JA CADASTRADO PARA ESSE PAR ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 ACCEPT(06, 25) PR-DESCRICAO WITH UPDATE
+                 ACCEPT(07, 25) PR-VALOR WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPRECO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** PRECO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R4.
+           ACCEPT(06, 25) PR-DESCRICAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+       R5.
+           ACCEPT(07, 25) PR-VALOR.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGPRECO
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPRECO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R4
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADPRECO RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO DE PRECO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGPRECO
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE PRECO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADPRECO.
+           CLOSE CADCONV.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
