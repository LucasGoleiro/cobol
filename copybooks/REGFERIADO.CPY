@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE FERIADO (CADFERIADO.DAT),         *
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE ABREM ESSE ARQUIVO    *
+      *----------------------------------------------------------------
+       01 REGFERIADO.
+           03 FE-DATA           PIC 9(08).
+           03 FE-DESCRICAO      PIC X(30).
