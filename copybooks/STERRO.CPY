@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------
+      * CAMPO PADRAO DE FILE STATUS E TABELA DE MENSAGENS DE ERRO,    *
+      * COMPARTILHADOS POR TODOS OS PROGRAMAS QUE ACESSAM ARQUIVOS    *
+      *----------------------------------------------------------------
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 TE-IND         PIC 9(02) VALUE ZEROS.
+
+       01 TAB-ERRO-CODX.
+           03 FILLER PIC X(02) VALUE "10".
+           03 FILLER PIC X(02) VALUE "22".
+           03 FILLER PIC X(02) VALUE "23".
+           03 FILLER PIC X(02) VALUE "30".
+           03 FILLER PIC X(02) VALUE "35".
+           03 FILLER PIC X(02) VALUE "99".
+
+       01 TAB-ERRO-COD REDEFINES TAB-ERRO-CODX.
+           03 TE-CODIGO   PIC X(02) OCCURS 6 TIMES.
+
+       01 TAB-ERRO-MSGX.
+           03 FILLER PIC X(46) VALUE "FIM DO ARQUIVO ALCANCADO".
+           03 FILLER PIC X(46)
+                     VALUE "REGISTRO DUPLICADO, CHAVE JA EXISTE".
+           03 FILLER PIC X(46)
+                     VALUE "REGISTRO NAO ENCONTRADO NO ARQUIVO".
+           03 FILLER PIC X(46)
+                     VALUE "ARQUIVO NAO ENCONTRADO NA ABERTURA I-O".
+           03 FILLER PIC X(46)
+                     VALUE "ARQUIVO NAO ENCONTRADO NA ABERTURA".
+           03 FILLER PIC X(46)
+                     VALUE "ERRO INESPERADO DE ACESSO AO ARQUIVO".
+
+       01 TAB-ERRO-MSG REDEFINES TAB-ERRO-MSGX.
+           03 TE-MENSAGEM PIC X(46) OCCURS 6 TIMES.
