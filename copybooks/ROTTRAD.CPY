@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * TRADUZ O FILE STATUS ATUAL (ST-ERRO) PARA UMA MENSAGEM PADRAO *
+      * EM MENS, USANDO A TABELA TAB-ERRO DEFINIDA NO COPY STERRO     *
+      *----------------------------------------------------------------
+       ROT-TRAD-ERRO.
+           MOVE 1 TO TE-IND.
+       ROT-TRAD-ERRO1.
+           IF TE-IND > 6
+              MOVE "ERRO INESPERADO DE ACESSO AO ARQUIVO" TO MENS
+              GO TO ROT-TRAD-ERRO-FIM.
+           IF TE-CODIGO (TE-IND) = ST-ERRO
+              MOVE TE-MENSAGEM (TE-IND) TO MENS
+              GO TO ROT-TRAD-ERRO-FIM.
+           ADD 1 TO TE-IND
+           GO TO ROT-TRAD-ERRO1.
+       ROT-TRAD-ERRO-FIM.
+           EXIT.
