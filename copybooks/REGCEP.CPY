@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE CEP (CADCEP.DAT), COMPARTILHADO   *
+      * POR TODOS OS PROGRAMAS QUE ABREM ESSE ARQUIVO                 *
+      *----------------------------------------------------------------
+       01 REGCEP.
+           03 CODIGO           PIC 9(08).
+           03 ENDERECO         PIC X(30).
+           03 BAIRRO           PIC X(20).
+           03 CIDADE           PIC X(20).
+           03 ESTADO           PIC X(02).
+           03 DATA-CADASTRO    PIC 9(08).
