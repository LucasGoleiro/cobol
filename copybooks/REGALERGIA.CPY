@@ -0,0 +1,3 @@
+       01 REGALERGIA.
+           03 AL-CODIGO        PIC 9(02).
+           03 AL-DESCRICAO     PIC X(30).
