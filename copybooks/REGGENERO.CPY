@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE GENERO (CADGENERO.DAT),           *
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE ABREM ESSE ARQUIVO   *
+      *----------------------------------------------------------------
+       01 REGGENERO.
+           03 GE-CODIGO        PIC X(01).
+           03 GE-DESCRICAO     PIC X(20).
+
