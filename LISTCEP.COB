@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTCEP.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * LISTAGEM COMPLETA DO CADCEP, LIDO SEQUENCIALMENTE PELA *
+      * CHAVE PRIMARIA CODIGO                                  *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY REGCEP.
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LISTCEP.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-TOTAL-GERAL    PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "LISTAGEM COMPLETA DE CEPS" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE ZEROS TO CODIGO
+           START CADCEP KEY IS NOT LESS THAN CODIGO
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADCEP NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCEP: " ST-ERRO
+              GO TO ROT-FIM.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "  " CODIGO "  " ENDERECO "  " BAIRRO "  " CIDADE
+                  "  " ESTADO
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL-GERAL
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL DE CEPS: " W-TOTAL-GERAL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCEP.
+           CLOSE RELATORIO.
+           STOP RUN.
