@@ -22,17 +22,36 @@
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES
                     FILE STATUS IS ST-ERRO.
 
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPF
+                    FILE STATUS IS ST-ERRO-PAC.
+
       *----------------------------------------------------------------
 
        DATA DIVISION.
        FILE SECTION.
        FD CADCONV
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
+               VALUE OF FILE-ID IS "CADCONV.DAT".
        01 REGCONV.
            03 CODIGO           PIC 9(04).
            03 NOME             PIC X(30).
            03 PLANO            PIC 9(02).
+           03 CNPJ             PIC 9(14).
+           03 COPART           PIC 9(03).
+           03 VALIDADE         PIC 9(08).
+           03 DATA-CADASTRO    PIC 9(08).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+           03 CPF              PIC 9(11).
+           03 PAC-RESTO1        PIC X(40).
+           03 PAC-CONVENIO      PIC 9(04).
+           03 PAC-RESTO2        PIC X(82).
 
       *----------------------------------------------------------------
 
@@ -42,7 +61,9 @@
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO-PAC    PIC X(02) VALUE "00".
+       COPY STERRO.
+       01 W-PAC-ABERTO  PIC X(01) VALUE "N".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPMED      PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
@@ -74,9 +95,15 @@
                VALUE  "CODIGO:".
            05  LINE 04 COLUMN 01 
                VALUE  "NOME:".
-           05  LINE 05 COLUMN 01 
+           05  LINE 05 COLUMN 01
                VALUE  "PLANO:".
-          
+           05  LINE 06 COLUMN 01
+               VALUE  "CNPJ:".
+           05  LINE 07 COLUMN 01
+               VALUE  "COPARTICIPACAO (%):".
+           05  LINE 08 COLUMN 01
+               VALUE  "VALIDADE DO CONTRATO (AAAAMMDD):".
+
        01  TELATA.
            05  LINE 14  COLUMN 41 VALUE  "01-ENF. REGIONAL".
            05  LINE 15  COLUMN 41 VALUE  "02-ENF. NACIONAL".
@@ -114,27 +141,220 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R0
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
+
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PAC = "00"
+              MOVE "S" TO W-PAC-ABERTO
+           ELSE
+              IF ST-ERRO-PAC NOT = "35"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 NEXT SENTENCE.
+      *
        R1.
            MOVE SPACES TO NOME
-           MOVE ZEROS TO CODIGO PLANO
+           MOVE ZEROS TO CODIGO PLANO CNPJ COPART W-SEL DATA-CADASTRO
            DISPLAY TELA2
            DISPLAY TELATA.
 
        R2.
            ACCEPT(03, 15) CODIGO.
-           ACCEPT(04, 15) NOME.         
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-CADCONV.
+           READ CADCONV
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** CONVENIO JA CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY TELA2
+                 DISPLAY TELATA
+                 DISPLAY(03, 15) CODIGO
+                 ACCEPT(04, 15) NOME WITH UPDATE
+                 ACCEPT(05, 15) PLANO WITH UPDATE
+                 ACCEPT(06, 15) CNPJ WITH UPDATE
+                 ACCEPT(07, 21) COPART WITH UPDATE
+                 ACCEPT(08, 34) VALIDADE WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+       R3.
+           ACCEPT(04, 15) NOME.
+       R4.
            ACCEPT(05, 15) PLANO.
-           WRITE REGCONV.
+           IF PLANO = ZEROS
+              MOVE "*** DIGITE UM PLANO DE 01 A 10 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R4A.
+           MOVE 1 TO IND.
+       R4B.
+           IF IND = PLANO
+              IF TBCONV(IND) NOT = SPACES
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "*** PLANO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+              ADD 1 TO IND
+              IF IND < 11
+                 GO TO R4B
+              ELSE
+                 MOVE "*** PLANO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.
+
+       R4C.
+           ACCEPT(06, 15) CNPJ.
+           IF CNPJ = ZEROS
+              MOVE "*** CNPJ DA OPERADORA OBRIGATORIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4C.
+
+       R4D.
+           ACCEPT(07, 21) COPART.
+           IF COPART > 100
+              MOVE "*** COPARTICIPACAO DEVE SER DE 0 A 100% ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4D.
+
+       R5.
+           ACCEPT(08, 34) VALIDADE.
+           IF VALIDADE = ZEROS
+              MOVE "*** VALIDADE DO CONTRATO OBRIGATORIA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGCONV
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "* CONVENIO JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              PERFORM ROT-TRAD-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-VAL1.
+           IF W-PAC-ABERTO = "N"
+              GO TO EXC-DL1.
+           MOVE ZEROS TO CPF
+           START CADPACI KEY IS NOT LESS THAN CPF
+           IF ST-ERRO-PAC NOT = "00"
+              GO TO EXC-DL1.
+       EXC-VAL2.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO-PAC NOT = "00"
+              GO TO EXC-DL1.
+           IF PAC-CONVENIO = CODIGO
+              MOVE "* CONVENIO EM USO, EXCLUSAO PROIBIDA *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           GO TO EXC-VAL2.
+       EXC-DL1.
+           DELETE CADCONV RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGCONV
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
 
        ROT-FIM.
            CLOSE CADCONV.
-           STOP RUN.
+           CLOSE CADPACI.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]----------------------------------
        ROT-MENS.
@@ -150,4 +370,6 @@
                    DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
+
+       COPY ROTTRAD.
\ No newline at end of file
