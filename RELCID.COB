@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCID.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DE CID AGRUPADO POR CATEGORIA (GRAVIDADE E   *
+      * CRONICIDADE), LIDO SEQUENCIALMENTE PELA CHAVE PRIMARIA *
+      * CODIGO, UMA VARREDURA COMPLETA POR CATEGORIA           *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     ALTERNATE RECORD KEY IS DENOMI WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+           03 CODIGO              PIC 9(04).
+           03 DENOMI              PIC X(30).
+           03 CATEGORIA           PIC 9(01).
+           03 DATA-CADASTRO       PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCID.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-CATEGORIA-ATUAL PIC 9(01) VALUE ZEROS.
+       01 W-CATEGORIA-CHAVE PIC 9(01) VALUE ZEROS.
+       01 W-TOTAL-CAT      PIC 9(05) VALUE ZEROS.
+       01 W-TOTAL-GERAL    PIC 9(05) VALUE ZEROS.
+       01 TABCAT.
+          03 TBCAT      PIC X(14) OCCURS 4 TIMES.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "AGUDA LEVE    " TO TBCAT(1)
+           MOVE "AGUDA GRAVE   " TO TBCAT(2)
+           MOVE "CRONICA LEVE  " TO TBCAT(3)
+           MOVE "CRONICA GRAVE " TO TBCAT(4).
+
+       R0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE CID AGRUPADO POR CATEGORIA" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE ZEROS TO W-CATEGORIA-ATUAL W-TOTAL-GERAL.
+
+       R1-LOOP.
+           ADD 1 TO W-CATEGORIA-ATUAL
+           IF W-CATEGORIA-ATUAL > 5
+              GO TO R4.
+
+           MOVE ZEROS TO W-TOTAL-CAT
+           MOVE SPACES TO LINHA-REL
+           IF W-CATEGORIA-ATUAL < 5
+              MOVE W-CATEGORIA-ATUAL TO W-CATEGORIA-CHAVE
+              STRING "CATEGORIA " W-CATEGORIA-ATUAL " - "
+                     TBCAT(W-CATEGORIA-ATUAL)
+                     DELIMITED BY SIZE INTO LINHA-REL
+           ELSE
+              MOVE ZEROS TO W-CATEGORIA-CHAVE
+              MOVE "SEM CATEGORIA" TO LINHA-REL.
+           WRITE LINHA-REL.
+
+           MOVE ZEROS TO CODIGO
+           START CADCID KEY IS NOT LESS THAN CODIGO
+           IF ST-ERRO NOT = "00"
+              GO TO R3.
+
+       R2.
+           READ CADCID NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCID: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF CATEGORIA = W-CATEGORIA-CHAVE
+              MOVE SPACES TO LINHA-REL
+              STRING "  " CODIGO "  " DENOMI
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL-CAT
+              ADD 1 TO W-TOTAL-GERAL.
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           IF W-CATEGORIA-ATUAL < 5
+              STRING "  SUBTOTAL CATEGORIA " W-CATEGORIA-ATUAL ": "
+                     W-TOTAL-CAT
+                     DELIMITED BY SIZE INTO LINHA-REL
+           ELSE
+              STRING "  SUBTOTAL SEM CATEGORIA: " W-TOTAL-CAT
+                     DELIMITED BY SIZE INTO LINHA-REL.
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           GO TO R1-LOOP.
+
+       R4.
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL DE CID: " W-TOTAL-GERAL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCID.
+           CLOSE RELATORIO.
+           STOP RUN.
