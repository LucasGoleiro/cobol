@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *******************************************
+      * PROGRAMA PARA CADASTRO DE OPERADORES   *
+      *******************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS OPERADOR
+                     FILE STATUS IS ST-ERRO.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+           03 OPERADOR            PIC X(08).
+           03 SENHA                PIC X(08).
+           03 NOME                  PIC X(30).
+           03 DATA-CADASTRO         PIC 9(08).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       COPY STERRO.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 10 VALUE "*** CADASTRO DE OPERADORES ***".
+           05  LINE 03 COLUMN 01
+               VALUE  "OPERADOR (LOGIN) :".
+           05  LINE 04 COLUMN 01
+               VALUE  "SENHA            :".
+           05  LINE 05 COLUMN 01
+               VALUE  "NOME              :".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADOPER
+                 CLOSE CADOPER
+                 MOVE "*** ARQUIVO CADOPER FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO OPERADOR SENHA NOME
+           MOVE ZEROS TO W-SEL DATA-CADASTRO
+           DISPLAY TELA2.
+
+       R2.
+           ACCEPT(03, 20) OPERADOR.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF OPERADOR = SPACES
+              MOVE "*** OPERADOR NAO PODE SER EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-CADOPER.
+           READ CADOPER
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** OPERADOR JA CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY TELA2
+                 DISPLAY(03, 20) OPERADOR
+                 ACCEPT(04, 20) SENHA WITH UPDATE
+                 ACCEPT(05, 20) NOME WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R3.
+           ACCEPT(04, 20) SENHA.
+           IF SENHA = SPACES
+              MOVE "*** SENHA NAO PODE SER EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT(05, 20) NOME.
+           IF NOME = SPACES
+              MOVE "*** NOME NAO PODE SER EM BRANCO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGOPER
+           IF ST-ERRO = "00" OR "02"
+               MOVE "*** DADOS GRAVADOS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO = "22"
+               MOVE "* OPERADOR JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
+           ELSE
+               PERFORM ROT-TRAD-ERRO
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADOPER RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO OPERADOR EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGOPER
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADOPER.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+       COPY ROTTRAD.
