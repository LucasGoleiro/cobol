@@ -5,7 +5,7 @@
       *******************************************
       * PROGRAMA PARA CADASTRO DE CID(DOENCA)  *
       *******************************************
-       
+
       *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -27,11 +27,13 @@
        FILE SECTION.
        FD CADCID
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT". 
+               VALUE OF FILE-ID IS "CADCID.DAT".
        01 REGCID.
            03 CODIGO              PIC 9(04).
            03 DENOMI              PIC X(30).
-           
+           03 CATEGORIA           PIC 9(01).
+           03 DATA-CADASTRO       PIC 9(08).
+
       *----------------------------------------------------------------
 
        WORKING-STORAGE SECTION.
@@ -39,11 +41,14 @@
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
+       77 LIMPA         PIC X(50) VALUE SPACES.
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPCID      PIC X(10) VALUE SPACES.
+       COPY STERRO.
        01 IND           PIC 9(02) VALUE ZEROS.
+       01 TABCAT.
+          03 TBCAT      PIC X(14) OCCURS 4 TIMES.
+       01 TXTCAT        PIC X(14) VALUE SPACES.
 
       *-----------------------------------------------------------------
 
@@ -51,19 +56,27 @@
        01  TELA2.
            05  BLANK SCREEN.
            05 LINE 01 COLUMN 10 VALUE "*** CADASTRO DE CID***".
-           05  LINE 05 COLUMN 01 
+           05  LINE 05 COLUMN 01
                VALUE  "CODIGO DA CID:".
-           05  LINE 07 COLUMN 01 
+           05  LINE 07 COLUMN 01
                VALUE  "DENOMINACAO DA CID:".
-              
+           05  LINE 09 COLUMN 01 VALUE
+         "CATEGORIA (1=AGUDA LEVE 2=AGUDA GRAVE 3=CRONICA LEVE".
+           05  LINE 10 COLUMN 01 VALUE
+         "4=CRONICA GRAVE):".
+
       *-----------------------------------------------------------------
 
        PROCEDURE DIVISION.
        INICIO.
+           MOVE "AGUDA LEVE    " TO TBCAT(1)
+           MOVE "AGUDA GRAVE   " TO TBCAT(2)
+           MOVE "CRONICA LEVE  " TO TBCAT(3)
+           MOVE "CRONICA GRAVE " TO TBCAT(4).
 
        R0.
            OPEN I-O CADCID
-           IF ST-ERRO NOT = "00"  
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  OPEN OUTPUT CADCID
                  CLOSE CADCID
@@ -71,25 +84,158 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R0
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
 
        R1.
-           MOVE ZEROS TO CODIGO.
-           MOVE SPACES TO DENOMI.      
+           MOVE ZEROS TO CODIGO W-SEL DATA-CADASTRO CATEGORIA.
+           MOVE SPACES TO DENOMI.
            DISPLAY TELA2.
 
        R2.
            ACCEPT(05, 17) CODIGO.
-           ACCEPT(07, 20) DENOMI.         
-           WRITE REGCID.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CODIGO = ZEROS
+              MOVE "*** CODIGO DA CID NAO PODE SER ZERO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-CADCID.
+           READ CADCID
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** CID JA CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY TELA2
+                 DISPLAY(05, 17) CODIGO
+                 ACCEPT(07, 20) DENOMI WITH UPDATE
+                 ACCEPT(10, 19) CATEGORIA WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** CID NAO CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R3.
+           ACCEPT(07, 20) DENOMI.
+           IF DENOMI = SPACES
+              MOVE "*** DENOMINACAO DA CID OBRIGATORIA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R3A.
+           ACCEPT(10, 19) CATEGORIA.
+           IF CATEGORIA < 1 OR CATEGORIA > 4
+              MOVE "*** CATEGORIA INVALIDA (1 A 4) ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3A.
+           MOVE TBCAT(CATEGORIA) TO TXTCAT
+           DISPLAY(10, 22) TXTCAT.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGCID
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "* CID JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              PERFORM ROT-TRAD-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADCID RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO CID EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGCID
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
 
        ROT-FIM.
            CLOSE CADCID.
-           STOP RUN.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]----------------------------------
        ROT-MENS.
@@ -106,4 +252,5 @@
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
-        
\ No newline at end of file
+
+       COPY ROTTRAD.
