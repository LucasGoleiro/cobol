@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELMED.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DE MEDICOS AGRUPADOS/SUBTOTALIZADOS POR      *
+      * ESPECIALIDADE, LIDO VIA CHAVE ALTERNADA ESPECIALIDADE  *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CRM
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ESPECIALIDADE
+                                   WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+           03 CRM              PIC 9(06).
+           03 NOME             PIC X(30).
+           03 ESPECIALIDADE    PIC 9(02).
+           03 SEXO             PIC X(01).
+           03 DATANASC.
+               05 DIA          PIC 9(02).
+               05 MES          PIC 9(02).
+               05 ANO          PIC 9(04).
+           03 EMAIL            PIC X(30).
+           03 TEL              PIC 9(09).
+           03 DATA-CADASTRO    PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMED.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-ESP-ANT        PIC 9(02) VALUE ZEROS.
+       01 W-TOTAL-ESP      PIC 9(04) VALUE ZEROS.
+       01 W-TOTAL-GERAL    PIC 9(05) VALUE ZEROS.
+
+       01 TABMED.
+          03 TBMED    PIC X(20) OCCURS 9 TIMES.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "CLINICA MEDICA"   TO TBMED(1)
+           MOVE "UROLOGIA"         TO TBMED(2)
+           MOVE "GINICOLOGISTA"    TO TBMED(3)
+           MOVE "PEDIATRIA"        TO TBMED(4)
+           MOVE "CARDIOLOGISTA"    TO TBMED(5)
+           MOVE "OFTALMOLOGIA"     TO TBMED(6)
+           MOVE "PSIQUIATRIA"      TO TBMED(7).
+
+       R0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE MEDICOS POR ESPECIALIDADE" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE ZEROS TO ESPECIALIDADE CRM
+           START CADMED KEY IS NOT LESS THAN ESPECIALIDADE
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADMED: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF ESPECIALIDADE NOT = W-ESP-ANT
+              PERFORM R4
+              MOVE ESPECIALIDADE TO W-ESP-ANT
+              MOVE ZEROS TO W-TOTAL-ESP.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "  " CRM "  " NOME "  " EMAIL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL-ESP
+           ADD 1 TO W-TOTAL-GERAL
+           GO TO R2.
+
+       R3.
+           IF W-TOTAL-ESP NOT = ZEROS
+              MOVE SPACES TO LINHA-REL
+              STRING "  SUBTOTAL DA ESPECIALIDADE: " W-TOTAL-ESP
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL DE MEDICOS: " W-TOTAL-GERAL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+      *--------[ IMPRIME QUEBRA DE ESPECIALIDADE ]----------------------
+       R4.
+           IF W-TOTAL-ESP NOT = ZEROS
+              MOVE SPACES TO LINHA-REL
+              STRING "  SUBTOTAL DA ESPECIALIDADE: " W-TOTAL-ESP
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              MOVE SPACES TO LINHA-REL
+              WRITE LINHA-REL.
+           MOVE SPACES TO LINHA-REL
+           STRING "ESPECIALIDADE " ESPECIALIDADE " - "
+                  TBMED(ESPECIALIDADE)
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       ROT-FIM.
+           CLOSE CADMED.
+           CLOSE RELATORIO.
+           STOP RUN.
