@@ -0,0 +1,526 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDIA.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DIARIO DE NOVOS CADASTROS: CONTA, EM CADA    *
+      * ARQUIVO CAD PRINCIPAL, QUANTOS REGISTROS TEM A         *
+      * DATA-CADASTRO IGUAL A DATA DE HOJE, E IMPRIME UM       *
+      * RESUMO DE UMA PAGINA COM O TOTAL POR ARQUIVO           *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS MED-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CID-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CONV-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS PACI-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS AMI-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS VEIC-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADAGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS AGE-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS OPE-FILLER-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED-RESUMO.
+           03 MED-FILLER-CHAVE  PIC X(86).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID-RESUMO.
+           03 CID-FILLER-CHAVE  PIC X(35).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV-RESUMO.
+           03 CONV-FILLER-CHAVE PIC X(61).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI-RESUMO.
+           03 PACI-FILLER-CHAVE PIC X(129).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY REGCEP.
+
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO-RESUMO.
+           03 AMI-FILLER-CHAVE  PIC X(122).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+       01 REGVEIC-RESUMO.
+           03 VEIC-FILLER-CHAVE PIC X(80).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADAGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGENDA.DAT".
+       01 REGAGENDA-RESUMO.
+           03 AGE-FILLER-CHAVE  PIC X(34).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER-RESUMO.
+           03 OPE-FILLER-CHAVE  PIC X(46).
+           03 DATA-CADASTRO     PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELDIA.TXT".
+       01 LINHA-REL             PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-ABERTO        PIC X(01) VALUE "N".
+       01 W-CONT          PIC 9(05) VALUE ZEROS.
+       01 W-TOTAL-GERAL   PIC 9(06) VALUE ZEROS.
+       77 MENS            PIC X(50) VALUE SPACES.
+       COPY STERRO.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+
+       R0.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+           MOVE SPACES TO LINHA-REL
+           STRING "RESUMO DIARIO DE NOVOS CADASTROS - " W-HOJE
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R-MED.
+           PERFORM ABRIR-CADMED.
+           PERFORM CONTAR-CADMED.
+           MOVE SPACES TO LINHA-REL
+           STRING "MEDICOS    (CADMED)   ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-CID.
+           PERFORM ABRIR-CADCID.
+           PERFORM CONTAR-CADCID.
+           MOVE SPACES TO LINHA-REL
+           STRING "CID        (CADCID)   ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-CONV.
+           PERFORM ABRIR-CADCONV.
+           PERFORM CONTAR-CADCONV.
+           MOVE SPACES TO LINHA-REL
+           STRING "CONVENIOS  (CADCONV)  ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-PACI.
+           PERFORM ABRIR-CADPACI.
+           PERFORM CONTAR-CADPACI.
+           MOVE SPACES TO LINHA-REL
+           STRING "PACIENTES  (CADPACI)  ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-CEP.
+           PERFORM ABRIR-CADCEP.
+           PERFORM CONTAR-CADCEP.
+           MOVE SPACES TO LINHA-REL
+           STRING "CEP        (CADCEP)   ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-AMI.
+           PERFORM ABRIR-CADAMIGO.
+           PERFORM CONTAR-CADAMIGO.
+           MOVE SPACES TO LINHA-REL
+           STRING "AMIGOS     (CADAMIGO) ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-VEIC.
+           PERFORM ABRIR-CADVEIC.
+           PERFORM CONTAR-CADVEIC.
+           MOVE SPACES TO LINHA-REL
+           STRING "VEICULOS   (CADVEIC)  ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-AGE.
+           PERFORM ABRIR-CADAGENDA.
+           PERFORM CONTAR-CADAGENDA.
+           MOVE SPACES TO LINHA-REL
+           STRING "AGENDA     (CADAGENDA)......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-OPE.
+           PERFORM ABRIR-CADOPER.
+           PERFORM CONTAR-CADOPER.
+           MOVE SPACES TO LINHA-REL
+           STRING "OPERADORES (CADOPER)  ......: " W-CONT
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD W-CONT TO W-TOTAL-GERAL.
+
+       R-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL DE NOVOS CADASTROS HOJE: " W-TOTAL-GERAL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+      *---------[ ABERTURA TOLERANTE A "35" (ARQUIVO INEXISTENTE) ]-----
+       ABRIR-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADCONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADCEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADAMIGO.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADVEIC.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADAGENDA.
+           OPEN INPUT CADAGENDA
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAGENDA: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+       ABRIR-CADOPER.
+           OPEN INPUT CADOPER
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ABERTO
+           ELSE
+              IF ST-ERRO NOT = "35"
+                 PERFORM ROT-TRAD-ERRO
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADOPER: " MENS
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "N" TO W-ABERTO.
+
+      *---------[ CONTAGEM SEQUENCIAL POR DATA-CADASTRO = HOJE ]--------
+       CONTAR-CADMED.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADMED-FIM.
+       CONTAR-CADMED-LOOP.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADMED-FECHA.
+           IF DATA-CADASTRO OF REGMED-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADMED-LOOP.
+       CONTAR-CADMED-FECHA.
+           CLOSE CADMED.
+       CONTAR-CADMED-FIM.
+           EXIT.
+
+       CONTAR-CADCID.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADCID-FIM.
+       CONTAR-CADCID-LOOP.
+           READ CADCID NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADCID-FECHA.
+           IF DATA-CADASTRO OF REGCID-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADCID-LOOP.
+       CONTAR-CADCID-FECHA.
+           CLOSE CADCID.
+       CONTAR-CADCID-FIM.
+           EXIT.
+
+       CONTAR-CADCONV.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADCONV-FIM.
+       CONTAR-CADCONV-LOOP.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADCONV-FECHA.
+           IF DATA-CADASTRO OF REGCONV-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADCONV-LOOP.
+       CONTAR-CADCONV-FECHA.
+           CLOSE CADCONV.
+       CONTAR-CADCONV-FIM.
+           EXIT.
+
+       CONTAR-CADPACI.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADPACI-FIM.
+       CONTAR-CADPACI-LOOP.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADPACI-FECHA.
+           IF DATA-CADASTRO OF REGPACI-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADPACI-LOOP.
+       CONTAR-CADPACI-FECHA.
+           CLOSE CADPACI.
+       CONTAR-CADPACI-FIM.
+           EXIT.
+
+       CONTAR-CADCEP.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADCEP-FIM.
+       CONTAR-CADCEP-LOOP.
+           READ CADCEP NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADCEP-FECHA.
+           IF DATA-CADASTRO OF REGCEP = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADCEP-LOOP.
+       CONTAR-CADCEP-FECHA.
+           CLOSE CADCEP.
+       CONTAR-CADCEP-FIM.
+           EXIT.
+
+       CONTAR-CADAMIGO.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADAMIGO-FIM.
+       CONTAR-CADAMIGO-LOOP.
+           READ CADAMIGO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADAMIGO-FECHA.
+           IF DATA-CADASTRO OF REGAMIGO-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADAMIGO-LOOP.
+       CONTAR-CADAMIGO-FECHA.
+           CLOSE CADAMIGO.
+       CONTAR-CADAMIGO-FIM.
+           EXIT.
+
+       CONTAR-CADVEIC.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADVEIC-FIM.
+       CONTAR-CADVEIC-LOOP.
+           READ CADVEIC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADVEIC-FECHA.
+           IF DATA-CADASTRO OF REGVEIC-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADVEIC-LOOP.
+       CONTAR-CADVEIC-FECHA.
+           CLOSE CADVEIC.
+       CONTAR-CADVEIC-FIM.
+           EXIT.
+
+       CONTAR-CADAGENDA.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADAGENDA-FIM.
+       CONTAR-CADAGENDA-LOOP.
+           READ CADAGENDA NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADAGENDA-FECHA.
+           IF DATA-CADASTRO OF REGAGENDA-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADAGENDA-LOOP.
+       CONTAR-CADAGENDA-FECHA.
+           CLOSE CADAGENDA.
+       CONTAR-CADAGENDA-FIM.
+           EXIT.
+
+       CONTAR-CADOPER.
+           MOVE ZEROS TO W-CONT
+           IF W-ABERTO = "N"
+              GO TO CONTAR-CADOPER-FIM.
+       CONTAR-CADOPER-LOOP.
+           READ CADOPER NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO CONTAR-CADOPER-FECHA.
+           IF DATA-CADASTRO OF REGOPER-RESUMO = W-HOJE
+              ADD 1 TO W-CONT.
+           GO TO CONTAR-CADOPER-LOOP.
+       CONTAR-CADOPER-FECHA.
+           CLOSE CADOPER.
+       CONTAR-CADOPER-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE RELATORIO.
+           STOP RUN.
+
+       COPY ROTTRAD.
