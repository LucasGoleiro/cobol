@@ -3,11 +3,11 @@
        AUTHOR. LUCAS COELHO DOS SANTOS.
 
       *******************************************
-      * PROGRAMA PARA CADASTRO DE VEICULOS  *
+      * PROGRAMA PARA CADASTRO DE MEDICOS  *
       *******************************************
-       
+
       *----------------------------------------------------------------
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -19,26 +19,45 @@
                     ACCESS MODE IS DYNAMIC
                     RECORD KEY IS CRM
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ESPECIALIDADE
+                                   WITH DUPLICATES
                     FILE STATUS IS ST-ERRO.
 
+       SELECT CADAGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS AG-CHAVE
+                    FILE STATUS IS ST-ERRO-AGE.
+
       *----------------------------------------------------------------
 
        DATA DIVISION.
        FILE SECTION.
        FD CADMED
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
+               VALUE OF FILE-ID IS "CADMED.DAT".
        01 REGMED.
            03 CRM              PIC 9(06).
            03 NOME             PIC X(30).
            03 ESPECIALIDADE    PIC 9(02).
            03 SEXO             PIC X(01).
-           03 DATANASC
+           03 DATANASC.
                05 DIA          PIC 9(02).
                05 MES          PIC 9(02).
-               05 ANO          PIC 9(04).   
+               05 ANO          PIC 9(04).
            03 EMAIL            PIC X(30).
            03 TEL              PIC 9(09).
+           03 DATA-CADASTRO    PIC 9(08).
+
+       FD CADAGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGENDA.DAT".
+       01 REGAGENDA.
+           03 AG-CHAVE.
+               05 AG-CRM            PIC 9(06).
+               05 AG-DATA           PIC 9(08).
+               05 AG-HORA           PIC 9(04).
+           03 AG-RESTO              PIC X(24).
 
       *----------------------------------------------------------------
 
@@ -47,247 +66,349 @@
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO-AGE    PIC X(02) VALUE "00".
+       COPY STERRO.
+       01 W-AGE-ABERTO  PIC X(01) VALUE "N".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
-       01 TXTTPMED    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
-       01 TEXSEXO       PIC X(12) VALUE SPACES.     
 
        01 TABMED.
-          03 TBMED    PIC X(10) OCCURS 9 TIMES.
-
-       01 TABSEXOX.
-          03 FILLER     PIC X(15) VALUE "FFEMININO".
-          03 FILLER     PIC X(15) VALUE "MMASCULINO".
-          
-       01 TABSEXO REDEFINES TABSEXOX.
-          03 TBSEXO   PIC X(15) OCCURS 2 TIMES.
-       01 TXTSEXO.
-          03 TXTSEXO1 PIC X(01) VALUE SPACES.
-          03 TXTSEXO2 PIC X(14) VALUE SPACES. 
+          03 TBMED    PIC X(20) OCCURS 9 TIMES.
+
+       01 W-CRM-SALVO      PIC 9(06) VALUE ZEROS.
+       01 W-EMAIL-SALVO    PIC X(30) VALUE SPACES.
+       01 W-REGMED-SALVO   PIC X(94) VALUE SPACES.
+       01 W-EMAIL-ARROBA   PIC 9(02) VALUE ZEROS.
+       01 W-EMAIL-PONTO    PIC 9(02) VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
        SCREEN SECTION.
        01  TELA2.
            05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "  CADASTRO DE MEDICOS".
-           05  LINE 05  COLUMN 01 
-               VALUE  "  CRM :                    NOME".
-           05  LINE 05  COLUMN 41 
-               VALUE  ":".
-           05  LINE 08  COLUMN 01 
-               VALUE  "    ESPECIALIDADE  :".
-           05  LINE 11  COLUMN 01 
-               VALUE  "    SEXO   :         .
-           05  LINE 11  COLUMN 41 
-               VALUE  "O :".
-           05  LINE 14  COLUMN 01 
-               VALUE  "    EMAIL :                  TELEFONE".
-           05  TAPELIDO
-               LINE 05  COLUMN 15  PIC X(12)
-               USING  APELIDO
-               HIGHLIGHT.
-           05  TNOME
-               LINE 05  COLUMN 43  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  TEMAIL
-               LINE 08  COLUMN 14  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-           05  TSEXO
-               LINE 11  COLUMN 14  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  TTEXSEXO
-               LINE 11  COLUMN 16  PIC X(15)
-               USING  TEXSEXO
-               HIGHLIGHT.
-           05  TGENERO
-               LINE 11  COLUMN 45  PIC X(01)
-               USING  GENERO
-               HIGHLIGHT.
-           05  TTXTGENERO2
-               LINE 11  COLUMN 47  PIC X(14)
-               USING  TXTGENERO2
-               HIGHLIGHT.
-           05  TTPAMIGO
-               LINE 14  COLUMN 18  PIC 9
-               USING  TPAMIGO
-               HIGHLIGHT.
-           05  TTXTTPAMIGO
-               LINE 14  COLUMN 20  PIC X(10)
-               USING  TXTTPAMIGO
-               HIGHLIGHT.
-      
+           05 LINE 01 COLUMN 10 VALUE "*** CADASTRO DE MEDICOS ***".
+           05  LINE 03 COLUMN 01
+               VALUE  "CRM           :".
+           05  LINE 04 COLUMN 01
+               VALUE  "NOME          :".
+           05  LINE 05 COLUMN 01
+               VALUE  "ESPECIALIDADE :".
+           05  LINE 06 COLUMN 01
+               VALUE  "SEXO          :".
+           05  LINE 07 COLUMN 01
+               VALUE  "DATA NASC.(DDMMAAAA) :".
+           05  LINE 08 COLUMN 01
+               VALUE  "EMAIL         :".
+           05  LINE 09 COLUMN 01
+               VALUE  "TELEFONE      :".
+
        01  TELATA.
            05  LINE 14  COLUMN 41 VALUE  "1-CLINICA MEDICA".
            05  LINE 15  COLUMN 41 VALUE  "2-UROLOGIA".
            05  LINE 16  COLUMN 41 VALUE  "3-GINICOLOGISTA".
-           05  LINE 17  COLUMN 41 
+           05  LINE 17  COLUMN 41
                VALUE  "4-PEDIATRIA".
-           05  LINE 18  COLUMN 41 
+           05  LINE 18  COLUMN 41
                VALUE  "5-CARDIOLOGISTA".
-           05  LINE 19  COLUMN 41 
+           05  LINE 19  COLUMN 41
                VALUE  "6-OFTALMOLOGIA".
-           05  LINE 20  COLUMN 41 
+           05  LINE 20  COLUMN 41
                VALUE  "7-PSIQUIATRIA".
 
+      *-----------------------------------------------------------------
+
        PROCEDURE DIVISION.
-      *************************
-      * Parágrafos Principais *
-      *************************
-       P-ABERTURA-ARQUIVO-MEDICO.
-           OPEN I-O ARQUIVO-MEDICO
-           IF WS-STATUS-ARQUIVO NOT = "00"
-               IF WS-STATUS-ARQUIVO = "30"
-                   OPEN OUTPUT ARQUIVO-MEDICO
-                   MOVE "Arquivo de estoque sendo criado..."
-                       TO WS-MENSAGEM
-                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
-                   CLOSE ARQUIVO-MEDICO
-                   GO TO P-ABERTURA-ARQUIVO-MEDICO
-               ELSE
-                   MOVE "Erro na abertura do arquivo de medico..."
-                       TO WS-MENSAGEM
-                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
-                   GO TO P-FIM-EXIT.
-       P-ABERTURA-ARQUIVO-MARGEM.
-           OPEN I-O ARQUIVO-MARGEM
-           IF WS-STATUS-ARQUIVO-MARGEM NOT = "00"
-               IF WS-STATUS-ARQUIVO-MARGEM = "30"
-                   OPEN OUTPUT ARQUIVO-MARGEM
-                   MOVE "Arquivo de margens sendo criado..." 
-                       TO WS-MENSAGEM
-                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
-                   CLOSE ARQUIVO-MARGEM
-                   GO TO P-ABERTURA-ARQUIVO-MARGEM
-               ELSE
-                   MOVE "Erro na abertura do arquivo de margens..."
-                       TO WS-MENSAGEM
-                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
-                   GO TO P-FIM-EXIT.
-       
-       P-MENU-PRINCIPAL.
-           
-           DISPLAY TELA-MENU-PRINCIPAL
-           ACCEPT TELA-MENU-PRINCIPAL.
-           IF WS-CODIGO-ESC = "C" OR "c"
-               PERFORM P-CAD-ZERA-VARS THRU P-CAD-DISPLAY
-           ELSE IF WS-CODIGO-ESC = "S" OR "s"
-               GO TO P-FIM-CONFIRMACAO
+       INICIO.
+           MOVE "CLINICA MEDICA"   TO TBMED(1)
+           MOVE "UROLOGIA"         TO TBMED(2)
+           MOVE "GINICOLOGISTA"    TO TBMED(3)
+           MOVE "PEDIATRIA"        TO TBMED(4)
+           MOVE "CARDIOLOGISTA"    TO TBMED(5)
+           MOVE "OFTALMOLOGIA"     TO TBMED(6)
+           MOVE "PSIQUIATRIA"      TO TBMED(7).
+
+       R0.
+           OPEN I-O CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMED
+                 CLOSE CADMED
+                 MOVE "*** ARQUIVO CADMED FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
            ELSE
-               MOVE "Opcao invalida!" TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM.
-           GO TO P-MENU-PRINCIPAL.
-               
-      **************************
-      * Parágrafos de cadastro *
-      **************************
-       P-CAD-ZERA-VARS.
-           MOVE SPACES TO NOME
-         
-       P-CAD-DISPLAY.
-           DISPLAY TELA-CADASTRO
-           ACCEPT TELA-CADASTRO.
-           PERFORM P-VALIDA-FORM
-           IF WS-CHAVE-VALIDACAO = "N" GO TO P-CAD-DISPLAY.
-       
-       P-CAD-SUCESSO.
-           MOVE "Registro gravado com sucesso!" TO WS-MENSAGEM
-           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
-       P-CAD-SAIDA.
-           EXIT.
-       
-      ***************************
-      * Parágrafos de Validação *
-      ***************************
-       P-VALIDA-FORM.
-           
-           MOVE "S" TO WS-CHAVE-VALIDACAO
-           IF NOME EQUAL SPACES
-               MOVE "Erro: preencha o nome." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-           IF DIA EQUAL ZEROS
-               MOVE "Erro: preencha o dia." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-           
-           IF MES EQUAL ZEROS
-               MOVE "Erro: preencha o mes." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-           
-           IF ANO EQUAL ZEROS
-               MOVE "Erro: preencha o ano." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-           
-           IF VALOR-CUSTO EQUAL ZEROS
-               MOVE "Erro: preencha o valor de custo." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-           
-           IF VALOR-VENDA EQUAL ZEROS
-               MOVE "Erro: preencha o valor de venda." TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-            DIVIDE ANO BY 4 GIVING WS-ANO-DIVISAO REMAINDER WS-ANO-RESTO
-            IF MES = 02 AND
-               WS-ANO-RESTO = 0 AND
-               DIA > 29
-               MOVE "Erro: esse mes tem no maximo 29 dias."
-                   TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-            IF MES = 02 AND
-               WS-ANO-RESTO NOT = 0 AND
-               DIA > 28
-               MOVE "Erro: esse mes tem no maximo 28 dias."
-                   TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               MOVE "N" TO WS-CHAVE-VALIDACAO.
-                   
-      **************************
-      * Parágrafos de mensagem *
-      **************************
-       P-MSG-ZERA.
-           MOVE ZEROS TO WS-TEMPORIZADOR.
-       P-MSG-DISPLAY.
-           DISPLAY TELA-MENSAGEM.
-       P-MSG-TEMPO.
-           ADD 1 TO WS-TEMPORIZADOR
-           IF WS-TEMPORIZADOR < 2500
-               GO TO P-MSG-TEMPO.
-       P-MSG-FIM.
-           MOVE SPACES TO WS-MENSAGEM
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADAGENDA
+           IF ST-ERRO-AGE = "00"
+              MOVE "S" TO W-AGE-ABERTO
+           ELSE
+              IF ST-ERRO-AGE NOT = "35"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAGENDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO NOME SEXO EMAIL
+           MOVE ZEROS TO CRM ESPECIALIDADE DATANASC TEL W-SEL
+                         DATA-CADASTRO
+           DISPLAY TELA2
+           DISPLAY TELATA.
+
+       R2.
+           ACCEPT(03, 17) CRM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-CADMED.
+           READ CADMED
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** MEDICO JA CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY TELA2
+                 DISPLAY TELATA
+                 DISPLAY(03, 17) CRM
+                 ACCEPT(04, 17) NOME WITH UPDATE
+                 ACCEPT(05, 17) ESPECIALIDADE WITH UPDATE
+                 ACCEPT(06, 17) SEXO WITH UPDATE
+                 ACCEPT(07, 24) DIA WITH UPDATE
+                 ACCEPT(07, 26) MES WITH UPDATE
+                 ACCEPT(07, 28) ANO WITH UPDATE
+                 ACCEPT(08, 17) EMAIL WITH UPDATE
+                 ACCEPT(09, 17) TEL WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R3.
+           ACCEPT(04, 17) NOME.
+
+       R4.
+           ACCEPT(05, 17) ESPECIALIDADE.
+           IF ESPECIALIDADE = ZEROS
+              MOVE "*** DIGITE UMA ESPECIALIDADE DE 1 A 7 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+       R4A.
+           MOVE 1 TO IND.
+       R4B.
+           IF IND = ESPECIALIDADE
+              IF TBMED(IND) NOT = SPACES
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+              ADD 1 TO IND
+              IF IND < 10
+                 GO TO R4B
+              ELSE
+                 MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.
+
+       R5.
+           ACCEPT(06, 17) SEXO.
+           IF SEXO NOT = "M" AND SEXO NOT = "m"
+              AND SEXO NOT = "F" AND SEXO NOT = "f"
+              MOVE "*DIGITE M=MASCULINO    F=FEMININO*" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT(07, 24) DIA.
+           ACCEPT(07, 26) MES.
+           ACCEPT(07, 28) ANO.
+
+       R7.
+           ACCEPT(08, 17) EMAIL.
+       R7A.
+           IF EMAIL = SPACES
+              MOVE "*** EMAIL INVALIDO, INFORME USUARIO@DOMINIO ***"
+                TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+           MOVE ZEROS TO W-EMAIL-ARROBA W-EMAIL-PONTO
+           INSPECT EMAIL TALLYING W-EMAIL-ARROBA FOR ALL "@"
+           INSPECT EMAIL TALLYING W-EMAIL-PONTO FOR ALL "."
+           IF W-EMAIL-ARROBA NOT = 1 OR W-EMAIL-PONTO = ZEROS
+              MOVE "*** EMAIL INVALIDO, INFORME USUARIO@DOMINIO ***"
+                TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+       R7B.
+           MOVE CRM    TO W-CRM-SALVO
+           MOVE EMAIL  TO W-EMAIL-SALVO
+           MOVE REGMED TO W-REGMED-SALVO
+           MOVE ZEROS  TO CRM
+           START CADMED KEY IS NOT LESS THAN CRM
+           IF ST-ERRO NOT = "00"
+              MOVE W-REGMED-SALVO TO REGMED
+              GO TO R7B-FIM.
+       R7B-LOOP.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE W-REGMED-SALVO TO REGMED
+              GO TO R7B-FIM.
+           IF EMAIL = W-EMAIL-SALVO AND CRM NOT = W-CRM-SALVO
+              MOVE W-REGMED-SALVO TO REGMED
+              MOVE "* EMAIL JA CADASTRADO PARA OUTRO MEDICO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+           GO TO R7B-LOOP.
+       R7B-FIM.
            EXIT.
-           
-      *****************************
-      * Parágrafos de Finalização *
-      *****************************
-       P-FIM-CONFIRMACAO.
-           DISPLAY TELA-SAIDA
-           ACCEPT TELA-SAIDA
-           ACCEPT WS-CODIGO-ESC FROM ESCAPE KEY
-           IF WS-CODIGO-ESC = 00
-               GO TO P-FIM-FECHA-ARQUIVOS
-           ELSE IF WS-CODIGO-ESC = 01
-               GO TO P-MENU-PRINCIPAL
+
+       R8.
+           ACCEPT(09, 17) TEL.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+               MOVE "*** DADOS GRAVADOS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1.
+           IF ST-ERRO = "22"
+               MOVE "* MEDICO JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
            ELSE
-               MOVE "Opcao invalida!" TO WS-MENSAGEM
-               PERFORM P-MSG-ZERA THRU P-MSG-FIM
-               GO TO P-FIM-CONFIRMACAO.
-       P-FIM-FECHA-ARQUIVOS.
-           CLOSE ARQUIVO-ESTOQUE
-           CLOSE ARQUIVO-MARGEM.
-       P-FIM-EXIT.
+               PERFORM ROT-TRAD-ERRO
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-VAL1.
+           IF W-AGE-ABERTO = "N"
+              NEXT SENTENCE
+           ELSE
+              MOVE CRM TO AG-CRM
+              MOVE ZEROS TO AG-DATA AG-HORA
+              START CADAGENDA KEY IS NOT LESS THAN AG-CHAVE
+              IF ST-ERRO-AGE NOT = "00"
+                 NEXT SENTENCE
+              ELSE
+                 READ CADAGENDA NEXT RECORD
+                 IF ST-ERRO-AGE = "00" AND AG-CRM = CRM
+                    MOVE "* MEDICO COM AGENDA, EXCLUSAO PROIBIDA *"
+                      TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R1
+                 ELSE
+                    NEXT SENTENCE.
+       EXC-DL1.
+           DELETE CADMED RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO MEDICO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGMED
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADMED.
+           CLOSE CADAGENDA.
            EXIT PROGRAM.
-       P-FIM-STOP-RUN.
-           STOP RUN.
\ No newline at end of file
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+       COPY ROTTRAD.
