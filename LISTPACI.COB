@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTPACI.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * LISTAGEM COMPLETA DO CADPACI, LIDO SEQUENCIALMENTE     *
+      * PELA CHAVE PRIMARIA CPF                                *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CPF
+                  ALTERNATE RECORD KEY IS NOMEP WITH DUPLICATES
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEP           PIC X(30).
+          03 SEXO           PIC X(01).
+          03 DATANASC       PIC 9(08).
+          03 GENERO         PIC X(01).
+          03 CONVENIO       PIC 9(04).
+          03 CEPPACI        PIC 9(08).
+          03 NUMENDE        PIC 9(04).
+          03 COMPLEM        PIC X(10).
+          03 TELEFONE       PIC 9(11).
+          03 EMAIL          PIC X(30).
+          03 TIPOSANG       PIC 9(01).
+          03 ALERGIA        PIC 9(02) OCCURS 5 TIMES.
+          03 DATA-CADASTRO  PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LISTPACI.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-TOTAL-GERAL    PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "LISTAGEM COMPLETA DE PACIENTES" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE ZEROS TO CPF
+           START CADPACI KEY IS NOT LESS THAN CPF
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPACI: " ST-ERRO
+              GO TO ROT-FIM.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "  " CPF "  " NOMEP "  CONVENIO " CONVENIO
+                  "  " TELEFONE
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL-GERAL
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL DE PACIENTES: " W-TOTAL-GERAL
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADPACI.
+           CLOSE RELATORIO.
+           STOP RUN.
