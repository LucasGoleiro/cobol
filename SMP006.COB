@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *******************************************************
+      * PROGRAMA PARA CADASTRO DE AGENDA DE ATENDIMENTO DOS  *
+      * MEDICOS (DIA DA SEMANA / HORARIO DISPONIVEL)         *
+      *******************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADESCALA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS AG-CHAVE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CRM
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS ESPECIALIDADE
+                                   WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESCALA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESCALA.DAT".
+       01 REGAGENDA.
+           03 AG-CHAVE.
+               05 AG-CRM         PIC 9(06).
+               05 AG-DIASEM      PIC 9(01).
+           03 AG-HORAINI         PIC 9(04).
+           03 AG-HORAFIM         PIC 9(04).
+           03 AG-DISPONIVEL      PIC X(01).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+           03 CRM              PIC 9(06).
+           03 NOME             PIC X(30).
+           03 ESPECIALIDADE    PIC 9(02).
+           03 SEXO             PIC X(01).
+           03 DATANASC.
+               05 DIA          PIC 9(02).
+               05 MES          PIC 9(02).
+               05 ANO          PIC 9(04).
+           03 EMAIL            PIC X(30).
+           03 TEL              PIC 9(09).
+           03 DATA-CADASTRO    PIC 9(08).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 TABDIA.
+          03 TBDIA    PIC X(10) OCCURS 7 TIMES.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** AGENDA DE ATENDIMENTO DOS MEDICOS ***".
+           05  LINE 03 COLUMN 01
+               VALUE  "CRM DO MEDICO      :".
+           05  LINE 04 COLUMN 01
+               VALUE  "DIA DA SEMANA (1-7) :".
+           05  LINE 05 COLUMN 01
+               VALUE  "HORARIO INICIAL(HHMM):".
+           05  LINE 06 COLUMN 01
+               VALUE  "HORARIO FINAL  (HHMM):".
+           05  LINE 07 COLUMN 01
+               VALUE  "DISPONIVEL (S/N)     :".
+
+       01  TELATA.
+           05  LINE 14  COLUMN 41 VALUE  "1-DOMINGO".
+           05  LINE 15  COLUMN 41 VALUE  "2-SEGUNDA-FEIRA".
+           05  LINE 16  COLUMN 41 VALUE  "3-TERCA-FEIRA".
+           05  LINE 17  COLUMN 41 VALUE  "4-QUARTA-FEIRA".
+           05  LINE 18  COLUMN 41 VALUE  "5-QUINTA-FEIRA".
+           05  LINE 19  COLUMN 41 VALUE  "6-SEXTA-FEIRA".
+           05  LINE 20  COLUMN 41 VALUE  "7-SABADO".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "DOMINGO"       TO TBDIA(1)
+           MOVE "SEGUNDA"       TO TBDIA(2)
+           MOVE "TERCA"         TO TBDIA(3)
+           MOVE "QUARTA"        TO TBDIA(4)
+           MOVE "QUINTA"        TO TBDIA(5)
+           MOVE "SEXTA"         TO TBDIA(6)
+           MOVE "SABADO"        TO TBDIA(7).
+
+       R0.
+           OPEN I-O CADESCALA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESCALA
+                 CLOSE CADESCALA
+                 MOVE "*** ARQUIVO CADESCALA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESCALA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO AG-CRM AG-DIASEM AG-HORAINI AG-HORAFIM W-SEL
+           MOVE SPACES TO AG-DISPONIVEL
+           DISPLAY TELA2
+           DISPLAY TELATA.
+
+       R2.
+           ACCEPT(03, 22) AG-CRM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       VAL-CRM.
+           MOVE AG-CRM TO CRM
+           READ CADMED KEY IS CRM
+           IF ST-ERRO = "23"
+              MOVE "*** CRM NAO CADASTRADO EM CADMED ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       R3.
+           ACCEPT(04, 23) AG-DIASEM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF AG-DIASEM = 0
+              MOVE "*** DIGITE UM DIA DE 1 A 7 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R3A.
+           MOVE 1 TO IND.
+       R3B.
+           IF IND = AG-DIASEM
+              NEXT SENTENCE
+           ELSE
+              ADD 1 TO IND
+              IF IND < 8
+                 GO TO R3B
+              ELSE
+                 MOVE "*** DIA DA SEMANA INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+       LER-CADESCALA.
+           READ CADESCALA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** AGENDA JA CADASTRADA PARA ESSE DIA ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 ACCEPT(05, 23) AG-HORAINI WITH UPDATE
+                 ACCEPT(06, 23) AG-HORAFIM WITH UPDATE
+                 ACCEPT(07, 23) AG-DISPONIVEL WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADESCALA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** AGENDA NAO CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R4.
+           ACCEPT(05, 23) AG-HORAINI.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+       R5.
+           ACCEPT(06, 23) AG-HORAFIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+       R6.
+           ACCEPT(07, 23) AG-DISPONIVEL.
+           IF AG-DISPONIVEL NOT = "S" AND AG-DISPONIVEL NOT = "s"
+              AND AG-DISPONIVEL NOT = "N" AND AG-DISPONIVEL NOT = "n"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "* AGENDA JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO CADESCALA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R4
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADESCALA RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO DE AGENDA EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE AGENDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADESCALA.
+           CLOSE CADMED.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
