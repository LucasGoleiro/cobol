@@ -2,38 +2,167 @@
        PROGRAM-ID. ALURA01.
        AUTHOR. LUCAS COELHO DOS SANTOS.
 
-      **************************************
-      * TESTES CURSO ALURA   *
-      **************************************
+      **************************************************************
+      * SERVICO DE DATA DE NEGOCIO, CALLED PELO RESTO DA SUITE      *
+      * QUANDO PRECISAR DE UMA DATA DE "PROCESSADO EM" OU "PROXIMO  *
+      * DIA UTIL". RECEBE UMA DATA DE REFERENCIA (OU ZEROS PARA A   *
+      * DATA DE HOJE) E DEVOLVE O PROXIMO DIA UTIL A PARTIR DELA,   *
+      * PULANDO SABADOS, DOMINGOS E OS FERIADOS CADASTRADOS EM      *
+      * CADFERIADO.                                                 *
+      **************************************************************
 
       *----------------------------------------------------------------
-       
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFERIADO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS FE-DATA
+                    FILE STATUS IS ST-ERRO-FER.
+
+      *----------------------------------------------------------------
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CADFERIADO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFERIADO.DAT".
+           COPY REGFERIADO.
+
+      *----------------------------------------------------------------
+
        WORKING-STORAGE SECTION.
+       01 ST-ERRO-FER       PIC X(02) VALUE "00".
+
        01  WRK-DATA.
            02 WRK-ANO          PIC 9(04) VALUE ZEROS.
            02 WRK-MES          PIC 9(02) VALUE ZEROS.
            02 WRK-DIA          PIC 9(02) VALUE ZEROS.
 
-      *> 01  WRK-TESTE           PIC X(30) VALUE "LUCAS".
-           
+       01  W-DIAS-MESX.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 28.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 30.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 30.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 30.
+           03 FILLER        PIC 9(02) VALUE 31.
+           03 FILLER        PIC 9(02) VALUE 30.
+           03 FILLER        PIC 9(02) VALUE 31.
+       01  W-DIAS-MES REDEFINES W-DIAS-MESX.
+           03 W-ULTDIA      PIC 9(02) OCCURS 12 TIMES.
+
+       01  W-BISSEXTO       PIC 9(01) VALUE ZEROS.
+
+      *------[ CAMPOS DO CALCULO DE DIA DA SEMANA (ZELLER) ]-----------
+       01  W-Z-A            PIC S9(06) VALUE ZEROS.
+       01  W-Z-Y            PIC S9(06) VALUE ZEROS.
+       01  W-Z-M            PIC S9(06) VALUE ZEROS.
+       01  W-Z-T1           PIC S9(06) VALUE ZEROS.
+       01  W-Z-T2           PIC S9(06) VALUE ZEROS.
+       01  W-Z-T3           PIC S9(06) VALUE ZEROS.
+       01  W-Z-T4           PIC S9(06) VALUE ZEROS.
+       01  W-Z-TERMO        PIC S9(08) VALUE ZEROS.
+       01  W-Z-RESTO        PIC 9(02) VALUE ZEROS.
+       01  W-DOW            PIC 9(01) VALUE ZEROS.
+
       *----------------------------------------------------------------
 
-       PROCEDURE DIVISION.
-  
+       LINKAGE SECTION.
+       01  LK-DATA-REF       PIC 9(08).
+       01  LK-DATA-PROC      PIC 9(08).
+
+      *----------------------------------------------------------------
+
+       PROCEDURE DIVISION USING LK-DATA-REF LK-DATA-PROC.
+
        P-INICIO.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-      *>     MOVE "20200922" TO WRK-DATA.
-           DISPLAY WRK-DATA.
-      *>     ACCEPT WRK-TESTE FROM CONSOLE.
-      *>     MOVE "LARISSA" TO WRK-TESTE.
-      *>     DISPLAY "NOME: " WRK-TESTE.
-
-     
+           OPEN INPUT CADFERIADO
+           IF ST-ERRO-FER NOT = "00"
+              IF ST-ERRO-FER = "35"
+                 OPEN OUTPUT CADFERIADO
+                 CLOSE CADFERIADO
+                 OPEN INPUT CADFERIADO
+              ELSE
+                 NEXT SENTENCE
+           ELSE
+                 NEXT SENTENCE.
+
+           IF LK-DATA-REF = ZEROS
+              ACCEPT WRK-DATA FROM DATE YYYYMMDD
+              MOVE WRK-DATA TO LK-DATA-PROC
+           ELSE
+              MOVE LK-DATA-REF TO LK-DATA-PROC.
+
+       P-PROX-DIA-UTIL.
+           MOVE LK-DATA-PROC TO WRK-DATA
+           PERFORM P-DIA-DA-SEMANA
+           IF W-DOW = 0 OR W-DOW = 6
+              PERFORM P-AVANCA-DIA
+              GO TO P-PROX-DIA-UTIL.
+
+           MOVE LK-DATA-PROC TO FE-DATA
+           READ CADFERIADO
+           IF ST-ERRO-FER = "00"
+              PERFORM P-AVANCA-DIA
+              GO TO P-PROX-DIA-UTIL.
+
        P-FIM-EXIT.
-           EXIT PROGRAM.
+           CLOSE CADFERIADO.
+           GOBACK.
+
+      *------[ AVANCA LK-DATA-PROC EM UM DIA CORRIDO ]------------------
+       P-AVANCA-DIA.
+           MOVE LK-DATA-PROC TO WRK-DATA
+           MOVE ZEROS TO W-BISSEXTO
+           DIVIDE WRK-ANO BY 4 GIVING W-Z-A REMAINDER W-Z-RESTO
+           IF W-Z-RESTO = ZEROS
+              MOVE 1 TO W-BISSEXTO
+              DIVIDE WRK-ANO BY 100 GIVING W-Z-A REMAINDER W-Z-RESTO
+              IF W-Z-RESTO = ZEROS
+                 MOVE ZEROS TO W-BISSEXTO
+                 DIVIDE WRK-ANO BY 400 GIVING W-Z-A REMAINDER W-Z-RESTO
+                 IF W-Z-RESTO = ZEROS
+                    MOVE 1 TO W-BISSEXTO.
+
+           IF W-BISSEXTO = 1
+              MOVE 29 TO W-ULTDIA(2)
+           ELSE
+              MOVE 28 TO W-ULTDIA(2).
+
+           ADD 1 TO WRK-DIA
+           IF WRK-DIA > W-ULTDIA(WRK-MES)
+              MOVE 1 TO WRK-DIA
+              ADD 1 TO WRK-MES
+              IF WRK-MES > 12
+                 MOVE 1 TO WRK-MES
+                 ADD 1 TO WRK-ANO.
+           MOVE WRK-DATA TO LK-DATA-PROC.
 
-       P-FIM-STOP-RUN.
-           STOP RUN.
-       
\ No newline at end of file
+      *------[ ZELLER: CALCULA O DIA DA SEMANA DE WRK-DATA ]------------
+      * W-DOW: 0=DOMINGO 1=SEGUNDA 2=TERCA 3=QUARTA 4=QUINTA
+      *        5=SEXTA 6=SABADO
+       P-DIA-DA-SEMANA.
+           IF WRK-MES < 3
+              COMPUTE W-Z-A = 1
+           ELSE
+              COMPUTE W-Z-A = 0.
+           COMPUTE W-Z-Y = WRK-ANO - W-Z-A
+           COMPUTE W-Z-M = WRK-MES + (12 * W-Z-A) - 2
+           DIVIDE W-Z-Y BY 4 GIVING W-Z-T1
+           DIVIDE W-Z-Y BY 100 GIVING W-Z-T2
+           DIVIDE W-Z-Y BY 400 GIVING W-Z-T3
+           COMPUTE W-Z-A = 31 * W-Z-M
+           DIVIDE W-Z-A BY 12 GIVING W-Z-T4
+           COMPUTE W-Z-TERMO =
+                 WRK-DIA + W-Z-Y + W-Z-T1 - W-Z-T2 + W-Z-T3 + W-Z-T4
+           DIVIDE W-Z-TERMO BY 7 GIVING W-Z-A REMAINDER W-Z-RESTO
+           MOVE W-Z-RESTO TO W-DOW.
