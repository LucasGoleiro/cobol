@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGAMI.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * UTILITARIO DE REORGANIZACAO DO CADAMIGO: LE O ARQUIVO  *
+      * SEQUENCIALMENTE PELA CHAVE PRIMARIA E REGRAVA NUM NOVO  *
+      * ARQUIVO INDEXADO, ELIMINANDO O ESPACO MORTO DEIXADO     *
+      * PELOS DELETES DE EXC-DL1 EM PROGR2LT, E ENTAO SUBSTITUI *
+      * O ARQUIVO ORIGINAL PELO ARQUIVO REORGANIZADO            *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS APELIDO
+                  ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT NOVOAMI ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS APELIDO-N
+                  ALTERNATE RECORD KEY IS NOME-N WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS EMAIL-N WITH DUPLICATES
+                  FILE STATUS  IS ST-ERRO-NOV.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO        PIC X(12).
+          03 NOME             PIC X(30).
+          03 EMAIL             PIC X(30).
+          03 TELEFONE       PIC X(15).
+          03 SEXO              PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 CEPAMIGO    PIC 9(08).
+          03 NUMLOGRA   PIC 9(04).
+          03 COMPLOGRA PIC X(12).
+          03 DATANASC      PIC 9(08).
+          03 DATA-CADASTRO PIC 9(08).
+
+       FD NOVOAMI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAMIGO.REORG".
+       01 REGAMIGO-N.
+          03 APELIDO-N        PIC X(12).
+          03 NOME-N             PIC X(30).
+          03 EMAIL-N             PIC X(30).
+          03 TELEFONE-N       PIC X(15).
+          03 SEXO-N              PIC X(01).
+          03 GENERO-N        PIC X(01).
+          03 TPAMIGO-N       PIC 9(01).
+          03 CEPAMIGO-N    PIC 9(08).
+          03 NUMLOGRA-N   PIC 9(04).
+          03 COMPLOGRA-N PIC X(12).
+          03 DATANASC-N      PIC 9(08).
+          03 DATA-CADASTRO-N PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REORGAMI.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-NOV      PIC X(02) VALUE "00".
+       01 ST-ERRO-REL      PIC X(02) VALUE "00".
+       01 W-FIM-ARQ         PIC X(01) VALUE "N".
+       01 W-TOTAL-LIDOS     PIC 9(06) VALUE ZEROS.
+       01 WS-NOME-ANTIGO    PIC X(20) VALUE "ARQAMIGO.DAT".
+       01 WS-NOME-NOVO      PIC X(20) VALUE "ARQAMIGO.REORG".
+       01 WS-RC             PIC 9(09) COMP-5 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT NOVOAMI
+           IF ST-ERRO-NOV NOT = "00"
+              DISPLAY "ERRO NA CRIACAO DO ARQUIVO REORGANIZADO: "
+                      ST-ERRO-NOV
+              CLOSE CADAMIGO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE REORGANIZACAO DO CADAMIGO" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE SPACES TO APELIDO
+           START CADAMIGO KEY IS NOT LESS THAN APELIDO
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADAMIGO NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADAMIGO: " ST-ERRO
+              GO TO ROT-FIM.
+
+           MOVE APELIDO TO APELIDO-N
+           MOVE NOME TO NOME-N
+           MOVE EMAIL TO EMAIL-N
+           MOVE TELEFONE TO TELEFONE-N
+           MOVE SEXO TO SEXO-N
+           MOVE GENERO TO GENERO-N
+           MOVE TPAMIGO TO TPAMIGO-N
+           MOVE CEPAMIGO TO CEPAMIGO-N
+           MOVE NUMLOGRA TO NUMLOGRA-N
+           MOVE COMPLOGRA TO COMPLOGRA-N
+           MOVE DATANASC TO DATANASC-N
+           MOVE DATA-CADASTRO TO DATA-CADASTRO-N
+           WRITE REGAMIGO-N
+           IF ST-ERRO-NOV NOT = "00"
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO REORGANIZADO: "
+                      ST-ERRO-NOV
+              GO TO ROT-FIM.
+           ADD 1 TO W-TOTAL-LIDOS
+           GO TO R2.
+
+       R3.
+           CLOSE CADAMIGO.
+           CLOSE NOVOAMI.
+
+           CALL "CBL_DELETE_FILE" USING WS-NOME-ANTIGO
+                                  RETURNING WS-RC
+           CALL "CBL_RENAME_FILE" USING WS-NOME-NOVO WS-NOME-ANTIGO
+                                  RETURNING WS-RC
+           IF WS-RC NOT = ZEROS
+              MOVE SPACES TO LINHA-REL
+              STRING "  ERRO AO SUBSTITUIR O ARQUIVO ORIGINAL - "
+                     "ARQUIVO REORGANIZADO FICOU EM ARQAMIGO.REORG"
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              GO TO R4.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "  ARQUIVO CADAMIGO REORGANIZADO E SUBSTITUIDO "
+                  "COM SUCESSO" DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       R4.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE REGISTROS REORGANIZADOS: " W-TOTAL-LIDOS
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE RELATORIO.
+           STOP RUN.
