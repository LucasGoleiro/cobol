@@ -33,6 +33,12 @@
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES
                     FILE STATUS IS ST-ERRO.
+
+           SELECT CADALERGIA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS AL-CODIGO
+                    FILE STATUS IS ST-ERRO.
       *-----------------------------------------------------------------
 
        DATA DIVISION.
@@ -41,7 +47,9 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT". 
        01 REGPACI.
-          03 CPF            PIC 9(04).
+          03 CPF            PIC 9(11).
+          03 CPF-DIG REDEFINES CPF.
+             04 CPF-D       PIC 9 OCCURS 11 TIMES.
           03 NOMEP           PIC X(30).
           03 SEXO           PIC X(01).
           03 DATANASC       PIC 9(08).
@@ -52,25 +60,27 @@
           03 COMPLEM        PIC X(10).
           03 TELEFONE       PIC 9(11).
           03 EMAIL          PIC X(30).
+          03 TIPOSANG       PIC 9(01).
+          03 ALERGIA        PIC 9(02) OCCURS 5 TIMES.
+          03 DATA-CADASTRO  PIC 9(08).
       *
        FD CADCEP
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT". 
-       01 REGCEP.
-           03 CODIGO           PIC 9(08).
-           03 ENDERECO         PIC X(30).
-           03 BAIRRO           PIC X(20).
-           03 CIDADE           PIC X(20).
-           03 ESTADO           PIC X(02).
-           03 CEP-UF            PIC X(02).
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY REGCEP.
 
        FD CADCONV
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
+               VALUE OF FILE-ID IS "CADCONV.DAT".
        01 REGCONV.
            03 CODIGOC           PIC 9(04).
            03 NOME             PIC X(30).
            03 PLANO            PIC 9(02).
+
+       FD CADALERGIA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADALERGIA.DAT".
+           COPY REGALERGIA.
       *-----------------------------------------------------------------
 
         WORKING-STORAGE SECTION.
@@ -81,30 +91,25 @@
           02 MENS1       PIC X(48) VALUE SPACES.
           02 MENS2       PIC ZZZ.
        77 LIMPA              PIC X(50) VALUE SPACES. 
-       01 ST-ERRO        PIC X(02) VALUE "00".
+       COPY STERRO.
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND                  PIC 9(02) VALUE ZEROS.
        01 TXTSEXO       PIC X(12) VALUE SPACES.
+       01 W-I           PIC 9(02) VALUE ZEROS.
+       01 W-SOMA        PIC 9(05) VALUE ZEROS.
+       01 W-QUOC        PIC 9(05) VALUE ZEROS.
+       01 W-RESTO       PIC 9(02) VALUE ZEROS.
+       01 W-DV1         PIC 9(01) VALUE ZEROS.
+       01 W-DV2         PIC 9(01) VALUE ZEROS.
 
        01 TABAMIGO.
           03 TBAMIGO    PIC X(10) OCCURS 9 TIMES.
 
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "THETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMESEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "AA           ".
-          03 FILLER     PIC X(15) VALUE "BB           ".
-          03 FILLER     PIC X(15) VALUE "CC           ".
-          03 FILLER     PIC X(15) VALUE "DD            ".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 9 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
+       01 TABSANG.
+          03 TBSANG     PIC X(03) OCCURS 8 TIMES.
+       01 W-AI           PIC 9(02) VALUE ZEROS.
+       01 TXTSANG        PIC X(03) VALUE SPACES.
 
       *-----------------------------------------------------------------
 
@@ -118,16 +123,33 @@
            05  LINE 05  COLUMN 01 VALUE  "DATA DE NASCIMENTO:".
            05  LINE 06  COLUMN 01 VALUE  "GENERO:".
            05  LINE 07  COLUMN 01 VALUE  "CONVENIO:".
+           05  LINE 07  COLUMN 30 VALUE  "NOME CONVENIO:".
            05  LINE 09  COLUMN 10 VALUE  "** ENDERECO DO PACIENTE **".
            05  LINE 11  COLUMN 01 VALUE  "CEP:".
            05  LINE 12  COLUMN 01 VALUE  "NUMERO:".
            05  LINE 13  COLUMN 01 VALUE  "COMPLEMENTO:".
            05  LINE 14  COLUMN 01 VALUE  "TELEFONE:".
            05  LINE 15  COLUMN 01 VALUE  "EMAIL:".
+           05  LINE 16  COLUMN 01 VALUE  "ENDERECO (P/ CEP):".
+           05  LINE 17  COLUMN 01 VALUE  "BAIRRO:".
+           05  LINE 18  COLUMN 01 VALUE  "CIDADE:".
+           05  LINE 19  COLUMN 01 VALUE  "ESTADO:".
+           05  LINE 20  COLUMN 01 VALUE
+         "TIPO SANGUINEO (1=A+ 2=A- 3=B+ 4=B- 5=AB+ 6=AB- 7=O+ 8=O-):".
+           05  LINE 21  COLUMN 01 VALUE
+         "ALERGIAS (CODIGOS CADALERGIA, 00=NENHUMA, 5 MAX):".
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           MOVE "A+ "  TO TBSANG(1)
+           MOVE "A- "  TO TBSANG(2)
+           MOVE "B+ "  TO TBSANG(3)
+           MOVE "B- "  TO TBSANG(4)
+           MOVE "AB+"  TO TBSANG(5)
+           MOVE "AB-"  TO TBSANG(6)
+           MOVE "O+ "  TO TBSANG(7)
+           MOVE "O- "  TO TBSANG(8).
 
        R0.
            OPEN I-O CADPACI
@@ -139,12 +161,12 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R0
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS1
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-             
+
        R0A.
            OPEN I-O CADCEP
            IF ST-ERRO NOT = "00"  
@@ -153,8 +175,7 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CEP " TO MENS1
-                 MOVE ST-ERRO TO MENS2
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
@@ -168,37 +189,334 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV " TO MENS1
-                 MOVE ST-ERRO TO MENS2
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN I-O CADALERGIA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "* ARQUIVO CADALERGIA NAO ENCONTRADO *" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
 
        R1.
-           MOVE ZEROS TO CPF DATANASC CONVENIO CEPPACI NUMENDE TELEFONE.
-           MOVE SPACES TO NOME SEXO COMPLEM EMAIL.      
+           MOVE ZEROS TO CPF DATANASC CONVENIO CEPPACI NUMENDE TELEFONE
+                         W-SEL TIPOSANG.
+           MOVE ZEROS TO DATA-CADASTRO OF REGPACI.
+           MOVE ZEROS TO ALERGIA(1) ALERGIA(2) ALERGIA(3) ALERGIA(4)
+                         ALERGIA(5).
+           MOVE SPACES TO NOME SEXO COMPLEM EMAIL.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE ESTADO.
            DISPLAY TELA2.
 
        R2.
            ACCEPT(02, 20) CPF.
-           ACCEPT(03, 20) NOME. 
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2A.
+           MOVE ZEROS TO W-SOMA
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 9
+              COMPUTE W-SOMA = W-SOMA + CPF-D(W-I) * (11 - W-I)
+           END-PERFORM
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV1
+           ELSE
+              SUBTRACT W-RESTO FROM 11 GIVING W-DV1.
+
+           MOVE ZEROS TO W-SOMA
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 9
+              COMPUTE W-SOMA = W-SOMA + CPF-D(W-I) * (12 - W-I)
+           END-PERFORM
+           COMPUTE W-SOMA = W-SOMA + (W-DV1 * 2)
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO
+           IF W-RESTO < 2
+              MOVE 0 TO W-DV2
+           ELSE
+              SUBTRACT W-RESTO FROM 11 GIVING W-DV2.
+
+           IF CPF-D(10) NOT = W-DV1 OR CPF-D(11) NOT = W-DV2
+              MOVE "*** CPF INVALIDO (DIGITO VERIFICADOR) ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+       LER-CADPACI.
+           READ CADPACI
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** PACIENTE JA CADASTRADO ***" TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY TELA2
+                 DISPLAY(02, 20) CPF
+                 ACCEPT(03, 20) NOME WITH UPDATE
+                 ACCEPT(04, 20) SEXO WITH UPDATE
+                 ACCEPT(05, 20) DATANASC WITH UPDATE
+                 ACCEPT(06, 20) GENERO WITH UPDATE
+                 ACCEPT(07, 20) CONVENIO WITH UPDATE
+                 MOVE CONVENIO TO CODIGOC
+                 READ CADCONV
+                 IF ST-ERRO = "00"
+                    DISPLAY(07, 44) NOME
+                 END-IF
+                 ACCEPT(11, 20) CEPPACI WITH UPDATE
+                 MOVE CEPPACI TO CODIGO
+                 READ CADCEP
+                 IF ST-ERRO = "00"
+                    DISPLAY(16, 20) ENDERECO
+                    DISPLAY(17, 20) BAIRRO
+                    DISPLAY(18, 20) CIDADE
+                    DISPLAY(19, 20) ESTADO
+                 END-IF
+                 ACCEPT(12, 20) NUMENDE WITH UPDATE
+                 ACCEPT(13, 20) COMPLEM WITH UPDATE
+                 ACCEPT(14, 20) TELEFONE WITH UPDATE
+                 ACCEPT(15, 20) EMAIL WITH UPDATE
+                 ACCEPT(20, 61) TIPOSANG WITH UPDATE
+                 IF TIPOSANG NOT < 1 AND TIPOSANG NOT > 8
+                    MOVE TBSANG(TIPOSANG) TO TXTSANG
+                    DISPLAY(20, 65) TXTSANG
+                 END-IF
+                 ACCEPT(21, 51) ALERGIA(1) WITH UPDATE
+                 ACCEPT(21, 54) ALERGIA(2) WITH UPDATE
+                 ACCEPT(21, 57) ALERGIA(3) WITH UPDATE
+                 ACCEPT(21, 60) ALERGIA(4) WITH UPDATE
+                 ACCEPT(21, 63) ALERGIA(5) WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+       R3.
+           ACCEPT(03, 20) NOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       R4.
            ACCEPT(04, 20) SEXO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+       R5.
            ACCEPT(05, 20) DATANASC.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       R6.
            ACCEPT(06, 20) GENERO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+       R7.
            ACCEPT(07, 20) CONVENIO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+       R7A.
+           MOVE CONVENIO TO CODIGOC
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CONVENIO NAO CADASTRADO ***" TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R7
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              DISPLAY(07, 44) NOME.
+       R8.
            ACCEPT(11, 20) CEPPACI.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+       R8A.
+           MOVE CEPPACI TO CODIGO
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** CEP NAO CADASTRADO EM CADCEP ***" TO MENS1
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8
+              ELSE
+                 PERFORM ROT-TRAD-ERRO
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              DISPLAY(16, 20) ENDERECO
+              DISPLAY(17, 20) BAIRRO
+              DISPLAY(18, 20) CIDADE
+              DISPLAY(19, 20) ESTADO.
+       R9.
            ACCEPT(12, 20) NUMENDE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+       R10.
            ACCEPT(13, 20) COMPLEM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9.
+       R11.
            ACCEPT(14, 20) TELEFONE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R10.
+       R12.
            ACCEPT(15, 20) EMAIL.
-           WRITE REGPACI.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R11.
+       R12A.
+           ACCEPT(20, 61) TIPOSANG.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12.
+           IF TIPOSANG < 1 OR TIPOSANG > 8
+              MOVE "*** TIPO SANGUINEO INVALIDO (1 A 8) ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R12A.
+           MOVE TBSANG(TIPOSANG) TO TXTSANG
+           DISPLAY(20, 65) TXTSANG.
+       R12B.
+           ACCEPT(21, 51) ALERGIA(1).
+           ACCEPT(21, 54) ALERGIA(2).
+           ACCEPT(21, 57) ALERGIA(3).
+           ACCEPT(21, 60) ALERGIA(4).
+           ACCEPT(21, 63) ALERGIA(5).
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R12A.
+       R12C.
+           PERFORM VARYING W-AI FROM 1 BY 1 UNTIL W-AI > 5
+              IF ALERGIA(W-AI) NOT = ZEROS
+                 MOVE ALERGIA(W-AI) TO AL-CODIGO
+                 READ CADALERGIA
+                 IF ST-ERRO NOT = "00"
+                    IF ST-ERRO = "23"
+                       MOVE "*** CODIGO DE ALERGIA NAO CADASTRADO ***"
+                             TO MENS1
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO R12B
+                    ELSE
+                       PERFORM ROT-TRAD-ERRO
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO ROT-FIM.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO OF REGPACI FROM DATE YYYYMMDD
+           WRITE REGPACI
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF ST-ERRO = "22"
+              MOVE "* PACIENTE JA EXISTE, DADOS NAO GRAVADOS *" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              PERFORM ROT-TRAD-ERRO
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS1
+           DISPLAY (23, 12) MENS1
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R3
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADPACI RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGPACI
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS1
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           PERFORM ROT-TRAD-ERRO
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
 
        ROT-FIM.
            CLOSE CADPACI.
            CLOSE CADCONV.
            CLOSE CADCEP.
-           STOP RUN.
+           CLOSE CADALERGIA.
+           EXIT PROGRAM.
 
       *---------[ ROTINA DE MENSAGEM ]----------------------------------
        ROT-MENS.
@@ -216,4 +534,6 @@
                 EXIT.
        FIM-ROT-TEMPO.
 
+       COPY ROTTRAD.
+
 
