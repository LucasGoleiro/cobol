@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELNIVER.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DE AMIGOS ANIVERSARIANTES NO MES ATUAL,      *
+      * LIDO SEQUENCIALMENTE PELA CHAVE PRIMARIA APELIDO       *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS APELIDO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO        PIC X(12).
+          03 NOME             PIC X(30).
+          03 EMAIL             PIC X(30).
+          03 TELEFONE       PIC X(15).
+          03 SEXO              PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 CEPAMIGO    PIC 9(08).
+          03 NUMLOGRA   PIC 9(04).
+          03 COMPLOGRA PIC X(12).
+          03 DATANASC      PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELNIVER.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-TOTAL-NIVER   PIC 9(05) VALUE ZEROS.
+
+       01 W-DATA-CALC.
+           03 W-ANO        PIC 9(04).
+           03 W-MES        PIC 9(02).
+           03 W-DIA        PIC 9(02).
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE ANIVERSARIANTES DO MES"
+               TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R0A.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE TO W-DATA-CALC.
+
+       R1.
+           MOVE SPACES TO APELIDO
+           START CADAMIGO KEY IS NOT LESS THAN APELIDO
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADAMIGO NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADAMIGO: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF DATANASC (5:2) = W-MES
+              MOVE SPACES TO LINHA-REL
+              STRING "  " APELIDO "  " NOME "  NASCEU EM " DATANASC
+                     "  TEL: " TELEFONE
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL-NIVER.
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE ANIVERSARIANTES NO MES: " W-TOTAL-NIVER
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADAMIGO.
+           CLOSE RELATORIO.
+           STOP RUN.
