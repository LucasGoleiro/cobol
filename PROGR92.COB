@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC01.
+       PROGRAM-ID. PROGR92.
       *AUTOR Lucas Coelho dos Santos
       *******************************************
       * PROGRAMA PARA CADASTRO DE VEICULOS  *
@@ -17,6 +17,10 @@
                     RECORD KEY IS PLACA
                     ALTERNATE RECORD KEY IS NOMEPROP WITH DUPLICATES
                     FILE STATUS IS ST-ERRO.
+
+       SELECT CADTRANSF ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-TR.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,6 +35,14 @@
           03 MODELO         PIC x(20).
           03 COR            PIC x(01).
           03 ANOFAB         PIC 9(04).
+          03 VALSEGURO      PIC 9(08).
+          03 VALIPVA        PIC 9(08).
+          03 DATA-CADASTRO  PIC 9(08).
+
+       FD CADTRANSF
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "CADTRANSF.TXT".
+       01 LINHA-TRANSF      PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -57,8 +69,13 @@
 	   03 TXTCOR2       PIC x(09) VALUE SPACES.
        01 IND               PIC 9(02) VALUE ZEROS.
        01 ST-ERRO           PIC x(02) VALUE "00".
+       01 ST-ERRO-TR         PIC x(02) VALUE "00".
        01 MSGERRO           PIC x(40) VALUE SPACES.
        77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO           PIC X(01) VALUE SPACES.
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-NOMEPROP-ANTES  PIC x(30) VALUE SPACES.
+       01 W-HOJE-TR         PIC 9(08) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -94,6 +111,16 @@
 		LINE 15 COLUMN 47  PIC x(04)
            	USING ANOFAB
            	HIGHLIGHT.
+	   05 LINE 16 COLUMN 7 VALUE "VENCIMENTO DO SEGURO (AAAAMMDD):".
+           05 TVALSEGURO
+		LINE 16 COLUMN 47  PIC 9(08)
+           	USING VALSEGURO
+           	HIGHLIGHT.
+	   05 LINE 17 COLUMN 7 VALUE "VENCIMENTO DO IPVA (AAAAMMDD)  :".
+           05 TVALIPVA
+		LINE 17 COLUMN 47  PIC 9(08)
+           	USING VALIPVA
+           	HIGHLIGHT.
 
        01 TELAM.
            05 LINE 18 COLUMN 7 VALUE "MARCAS DE VEICULOS:".
@@ -127,6 +154,19 @@
            ELSE
                 NEXT SENTENCE.
 
+       R0A.
+           OPEN EXTEND CADTRANSF
+           IF ST-ERRO-TR NOT = "00"
+              IF ST-ERRO-TR = "35"
+                 OPEN OUTPUT CADTRANSF
+                 CLOSE CADTRANSF
+                 OPEN EXTEND CADTRANSF
+              ELSE
+                 DISPLAY (05, 10) "ERRO AO ABRIR CADTRANSF " ST-ERRO-TR
+                 GO TO FIM
+           ELSE
+                NEXT SENTENCE.
+
 	   DISPLAY TELA.
 
  	   MOVE "Chevrolet" TO TBMARCA(1)
@@ -140,7 +180,65 @@
            ACCEPT W-ACT FROM ESCAPE KEY.
            IF W-ACT = 01
               GO TO FIM.
-                   
+
+       RPA.
+           IF PLACA(1:1) NOT ALPHABETIC OR
+              PLACA(2:1) NOT ALPHABETIC OR
+              PLACA(3:1) NOT ALPHABETIC OR
+              PLACA(4:1) NOT NUMERIC    OR
+              (PLACA(5:1) NOT ALPHABETIC AND PLACA(5:1) NOT NUMERIC) OR
+              PLACA(6:1) NOT NUMERIC    OR
+              PLACA(7:1) NOT NUMERIC
+                 MOVE "PLACA INVALIDA (USE LLL9999 OU LLL9L99)"
+                      TO MSGERRO
+                 DISPLAY (3, 7) MSGERRO
+                 GO TO RP
+           ELSE
+                 MOVE SPACES TO MSGERRO
+                 DISPLAY (3, 7) MSGERRO.
+
+       LER-CADVEIC.
+           READ CADVEIC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE 1 TO W-SEL
+                 MOVE NOMEPROP TO W-NOMEPROP-ANTES
+                 MOVE "*** VEICULO JA CADASTRADO - ALTERAR/EXCLUIR ***"
+                      TO MSGERRO
+                 DISPLAY (3, 7) MSGERRO
+                 DISPLAY (7, 47) NOMEPROP
+                 ACCEPT (7, 47) NOMEPROP WITH UPDATE
+                 DISPLAY (9, 46) MARCA
+                 ACCEPT (9, 46) MARCA WITH UPDATE
+                 IF MARCA < 1 OR MARCA > 5
+                    DISPLAY (9, 49) SPACES
+                 ELSE
+                    DISPLAY (9, 49) TBMARCA(MARCA)
+                 END-IF
+                 DISPLAY (11, 47) MODELO
+                 ACCEPT (11, 47) MODELO WITH UPDATE
+                 DISPLAY (13, 47) COR
+                 ACCEPT (13, 47) COR WITH UPDATE
+                 DISPLAY (15, 47) ANOFAB
+                 ACCEPT (15, 47) ANOFAB WITH UPDATE
+                 DISPLAY (16, 47) VALSEGURO
+                 ACCEPT (16, 47) VALSEGURO WITH UPDATE
+                 DISPLAY (17, 47) VALIPVA
+                 ACCEPT (17, 47) VALIPVA WITH UPDATE
+                 MOVE SPACES TO MSGERRO
+                 DISPLAY (3, 7) MSGERRO
+                 GO TO ACE-001
+              ELSE
+                 DISPLAY (05, 10) "ERRO NA LEITURA DO CADVEIC " ST-ERRO
+                 GO TO FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** VEICULO NAO CADASTRADO ***" TO MSGERRO
+                 DISPLAY (3, 7) MSGERRO
+                 GO TO RP
+              ELSE
+                 NEXT SENTENCE.
+
        RN.
 	       ACCEPT (7, 47) NOMEPROP.
            ACCEPT W-ACT FROM ESCAPE KEY.
@@ -154,6 +252,23 @@
            IF W-ACT = 01
               GO TO FIM.
 
+	   MOVE 1 TO IND
+
+       RMA.
+	   IF MARCA NOT = IND
+              ADD 1 TO IND
+              IF IND < 6
+                 GO TO RMA
+              ELSE
+              	MOVE "MARCA INVALIDA" TO MSGERRO
+              	DISPLAY (3, 7) MSGERRO
+              	GO TO RM
+           ELSE
+               DISPLAY (9, 49) TBMARCA(IND).
+
+           MOVE SPACES TO MSGERRO
+           DISPLAY (3, 7) MSGERRO
+
        RMD.
 	       ACCEPT (11, 47) MODELO.
            ACCEPT W-ACT FROM ESCAPE KEY.
@@ -191,10 +306,112 @@
            IF W-ACT = 01
               GO TO FIM.
 
+       R1C.
+	       ACCEPT (16, 47) VALSEGURO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO FIM.
+
+       R1D.
+	       ACCEPT (17, 47) VALIPVA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO FIM.
+
            MOVE SPACES TO MSGERRO
            DISPLAY (3, 7) MSGERRO
-           WRITE REGVEIC.     
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGVEIC
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** VEICULO CADASTRADO ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO R-NOVO.
+           MOVE "ERRO NA GRAVACAO DO REGISTRO DE VEICULO" TO MSGERRO
+           DISPLAY (3, 7) MSGERRO
+           GO TO FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MSGERRO
+           DISPLAY (23, 12) MSGERRO
+           IF W-OPCAO = "N"
+              GO TO R-NOVO
+           ELSE
+              IF W-OPCAO = "A"
+                 GO TO RN
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO R-NOVO.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADVEIC RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** VEICULO EXCLUIDO ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO R-NOVO.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MSGERRO
+           DISPLAY (3, 7) MSGERRO
+           GO TO FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO R-NOVO.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGVEIC
+           IF ST-ERRO = "00" OR "02"
+              PERFORM ALT-RW1-HIST
+              MOVE "*** REGISTRO ALTERADO ***" TO MSGERRO
+              DISPLAY (3, 7) MSGERRO
+              GO TO R-NOVO.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE VEICULO" TO MSGERRO
+           DISPLAY (3, 7) MSGERRO
+           GO TO FIM.
+       ALT-RW1-HIST.
+           IF NOMEPROP = W-NOMEPROP-ANTES
+              GO TO ALT-RW1-HIST-FIM.
+           ACCEPT W-HOJE-TR FROM DATE YYYYMMDD
+           MOVE SPACES TO LINHA-TRANSF
+           STRING PLACA "  " W-HOJE-TR
+                  "  DE: " W-NOMEPROP-ANTES " PARA: " NOMEPROP
+                  DELIMITED BY SIZE INTO LINHA-TRANSF
+           WRITE LINHA-TRANSF.
+       ALT-RW1-HIST-FIM.
+           EXIT.
+
+       R-NOVO.
+           MOVE ZEROS TO W-SEL
+           MOVE SPACES TO W-NOMEPROP-ANTES
+           DISPLAY TELA
+           GO TO RP.
 
        FIM.
-           CLOSE PROGR92.
-.          STOP RUN.
+           CLOSE CADVEIC.
+           CLOSE CADTRANSF.
+           EXIT PROGRAM.
