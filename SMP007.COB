@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP007.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *************************************************************
+      * CADASTRO DE CID X ESPECIALIDADE RECOMENDADA                *
+      * (CRUZAMENTO ENTRE CADCID E AS ESPECIALIDADES DE CADMED)    *
+      *************************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCIDESP ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CE-CHAVE
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT CADCID ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     ALTERNATE RECORD KEY IS DENOMI WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCIDESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCIDESP.DAT".
+       01 REGCIDESP.
+           03 CE-CHAVE.
+               05 CE-CODIGO          PIC 9(04).
+               05 CE-ESPECIALIDADE   PIC 9(02).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+           03 CODIGO              PIC 9(04).
+           03 DENOMI              PIC X(30).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 TABMED.
+          03 TBMED    PIC X(20) OCCURS 9 TIMES.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** CID X ESPECIALIDADE RECOMENDADA ***".
+           05  LINE 03 COLUMN 01
+               VALUE  "CODIGO DA CID      :".
+           05  LINE 04 COLUMN 01
+               VALUE  "DENOMINACAO DA CID :".
+           05  LINE 05 COLUMN 01
+               VALUE  "ESPECIALIDADE      :".
+
+       01  TELATA.
+           05  LINE 14  COLUMN 41 VALUE  "1-CLINICA MEDICA".
+           05  LINE 15  COLUMN 41 VALUE  "2-UROLOGIA".
+           05  LINE 16  COLUMN 41 VALUE  "3-GINICOLOGISTA".
+           05  LINE 17  COLUMN 41 VALUE  "4-PEDIATRIA".
+           05  LINE 18  COLUMN 41 VALUE  "5-CARDIOLOGISTA".
+           05  LINE 19  COLUMN 41 VALUE  "6-OFTALMOLOGIA".
+           05  LINE 20  COLUMN 41 VALUE  "7-PSIQUIATRIA".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "CLINICA MEDICA"   TO TBMED(1)
+           MOVE "UROLOGIA"         TO TBMED(2)
+           MOVE "GINICOLOGISTA"    TO TBMED(3)
+           MOVE "PEDIATRIA"        TO TBMED(4)
+           MOVE "CARDIOLOGISTA"    TO TBMED(5)
+           MOVE "OFTALMOLOGIA"     TO TBMED(6)
+           MOVE "PSIQUIATRIA"      TO TBMED(7).
+
+       R0.
+           OPEN I-O CADCIDESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCIDESP
+                 CLOSE CADCIDESP
+                 MOVE "*** ARQUIVO CADCIDESP FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCIDESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCID NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE ZEROS TO CE-CODIGO CE-ESPECIALIDADE W-SEL
+           DISPLAY TELA2
+           DISPLAY TELATA.
+
+       R2.
+           ACCEPT(03, 22) CE-CODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       VAL-CID.
+           MOVE CE-CODIGO TO CODIGO
+           READ CADCID
+           IF ST-ERRO = "23"
+              MOVE "*** CID NAO CADASTRADA EM CADCID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY(04, 22) DENOMI.
+
+       R3.
+           ACCEPT(05, 22) CE-ESPECIALIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF CE-ESPECIALIDADE = ZEROS
+              MOVE "*** DIGITE UMA ESPECIALIDADE DE 1 A 7 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R3A.
+           MOVE 1 TO IND.
+       R3B.
+           IF IND = CE-ESPECIALIDADE
+              IF TBMED(IND) NOT = SPACES
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3
+           ELSE
+              ADD 1 TO IND
+              IF IND < 8
+                 GO TO R3B
+              ELSE
+                 MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+       LER-CADCIDESP.
+           READ CADCIDESP
+           IF ST-ERRO = "00"
+              MOVE "*** ESSA CID JA RECOMENDA ESSA ESPECIALIDADE ***"
+                  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1
+           ELSE
+              IF ST-ERRO NOT = "23"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCIDESP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       INC-WR1.
+           WRITE REGCIDESP
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDESP" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCIDESP.
+           CLOSE CADCID.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
