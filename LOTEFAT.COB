@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTEFAT.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * FATURAMENTO EM LOTE: PERCORRE A CADAGENDA, PARA CADA   *
+      * CONSULTA JA ATENDIDA (CID PREENCHIDO) E AINDA NAO      *
+      * FATURADA, BUSCA O CONVENIO DO PACIENTE EM CADPACI E O  *
+      * VALOR NEGOCIADO PARA A CONSULTA EM CADPRECO (CHAVE     *
+      * CONVENIO + PROCEDIMENTO "CONSULTA MEDICA" = 0001),     *
+      * GRAVA UM REGISTRO EM CADFATURA E MARCA A CONSULTA COMO *
+      * FATURADA, EMITINDO UM RELATORIO DE FATURAMENTO         *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAGENDA ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS AG-CHAVE
+                     ALTERNATE RECORD KEY IS AG-CPF WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CPF
+                     FILE STATUS IS ST-ERRO-PAC.
+
+       SELECT CADPRECO ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS PR-CHAVE
+                     FILE STATUS IS ST-ERRO-PRE.
+
+       SELECT CADFATURA ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS FT-CHAVE
+                     FILE STATUS IS ST-ERRO-FAT.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGENDA.DAT".
+       01 REGAGENDA.
+           03 AG-CHAVE.
+               05 AG-CRM            PIC 9(06).
+               05 AG-DATA           PIC 9(08).
+               05 AG-HORA           PIC 9(04).
+           03 AG-CPF                PIC 9(11).
+           03 AG-CID                PIC 9(04).
+           03 AG-FATURADO           PIC X(01).
+           03 DATA-CADASTRO         PIC 9(08).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEP          PIC X(30).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01 REGPRECO.
+           03 PR-CHAVE.
+               05 PR-CODIGOC        PIC 9(04).
+               05 PR-PROCEDIMENTO   PIC 9(04).
+           03 PR-DESCRICAO          PIC X(30).
+           03 PR-VALOR              PIC 9(06)V99.
+
+       FD CADFATURA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFATURA.DAT".
+       01 REGFATURA.
+           03 FT-CHAVE.
+               05 FT-CRM            PIC 9(06).
+               05 FT-DATA           PIC 9(08).
+               05 FT-HORA           PIC 9(04).
+           03 FT-CPF                PIC 9(11).
+           03 FT-CODCONV            PIC 9(04).
+           03 FT-VALOR              PIC 9(06)V99.
+           03 DATA-CADASTRO         PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOTEFAT.TXT".
+       01 LINHA-REL                 PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-PAC      PIC X(02) VALUE "00".
+       01 ST-ERRO-PRE      PIC X(02) VALUE "00".
+       01 ST-ERRO-FAT      PIC X(02) VALUE "00".
+       01 ST-ERRO-REL      PIC X(02) VALUE "00".
+       01 W-FIM-ARQ        PIC X(01) VALUE "N".
+       01 W-PROCEDIMENTO   PIC 9(04) VALUE 0001.
+       01 W-TOTAL-FATURADO PIC 9(05) VALUE ZEROS.
+       01 W-TOTAL-VALOR    PIC 9(08)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADAGENDA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAGENDA: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PAC NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI: "
+                      ST-ERRO-PAC
+              GO TO ROT-FIM.
+
+           OPEN INPUT CADPRECO
+           IF ST-ERRO-PRE NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPRECO: "
+                      ST-ERRO-PRE
+              GO TO ROT-FIM.
+
+       R0A.
+           OPEN I-O CADFATURA
+           IF ST-ERRO-FAT NOT = "00"
+              IF ST-ERRO-FAT = "30"
+                 OPEN OUTPUT CADFATURA
+                 CLOSE CADFATURA
+                 OPEN I-O CADFATURA
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFATURA: "
+                         ST-ERRO-FAT
+                 GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE FATURAMENTO DE CONSULTAS" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       R1.
+           MOVE SPACES TO AG-CHAVE
+           START CADAGENDA KEY IS NOT LESS THAN AG-CHAVE
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADAGENDA NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADAGENDA: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF AG-FATURADO = "S"
+              GO TO R2.
+           IF AG-CID = ZEROS
+              GO TO R2.
+
+       R2A.
+           MOVE AG-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO-PAC = "23"
+              MOVE SPACES TO LINHA-REL
+              STRING "  CPF " AG-CPF " NAO CADASTRADO EM CADPACI - NAO"
+                     " FATURADO" DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              GO TO R2.
+           IF ST-ERRO-PAC NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPACI: " ST-ERRO-PAC
+              GO TO ROT-FIM.
+           IF CONVENIO = ZEROS
+              MOVE SPACES TO LINHA-REL
+              STRING "  CPF " AG-CPF " SEM CONVENIO CADASTRADO - NAO"
+                     " FATURADO" DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              GO TO R2.
+
+       R2B.
+           MOVE CONVENIO TO PR-CODIGOC
+           MOVE W-PROCEDIMENTO TO PR-PROCEDIMENTO
+           READ CADPRECO
+           IF ST-ERRO-PRE = "23"
+              MOVE SPACES TO LINHA-REL
+              STRING "  CONVENIO " CONVENIO " SEM PRECO NEGOCIADO PARA"
+                     " CONSULTA - NAO FATURADO" DELIMITED BY SIZE
+                     INTO LINHA-REL
+              WRITE LINHA-REL
+              GO TO R2.
+           IF ST-ERRO-PRE NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADPRECO: "
+                      ST-ERRO-PRE
+              GO TO ROT-FIM.
+
+       R2C.
+           MOVE AG-CRM TO FT-CRM
+           MOVE AG-DATA TO FT-DATA
+           MOVE AG-HORA TO FT-HORA
+           MOVE AG-CPF TO FT-CPF
+           MOVE CONVENIO TO FT-CODCONV
+           MOVE PR-VALOR TO FT-VALOR
+           ACCEPT DATA-CADASTRO OF REGFATURA FROM DATE YYYYMMDD
+           WRITE REGFATURA
+           IF ST-ERRO-FAT NOT = "00" AND ST-ERRO-FAT NOT = "02"
+              DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADFATURA: "
+                      ST-ERRO-FAT
+              GO TO ROT-FIM.
+
+           MOVE "S" TO AG-FATURADO
+           REWRITE REGAGENDA
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+              DISPLAY "ERRO NA ALTERACAO DO ARQUIVO CADAGENDA: " ST-ERRO
+              GO TO ROT-FIM.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "  CRM " AG-CRM "  DATA " AG-DATA "  HORA " AG-HORA
+                  "  CPF " AG-CPF "  CONVENIO " CONVENIO
+                  "  VALOR " PR-VALOR
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL-FATURADO
+           ADD PR-VALOR TO W-TOTAL-VALOR
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE CONSULTAS FATURADAS: " W-TOTAL-FATURADO
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "VALOR TOTAL FATURADO: " W-TOTAL-VALOR
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADAGENDA.
+           CLOSE CADPACI.
+           CLOSE CADPRECO.
+           CLOSE CADFATURA.
+           CLOSE RELATORIO.
+           STOP RUN.
