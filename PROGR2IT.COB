@@ -17,6 +17,12 @@
                     RECORD KEY   IS APELIDO
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+       SELECT CADGENERO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS GE-CODIGO
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -32,6 +38,11 @@
           03 GENERO        PIC X(01).
           03 TPAMIGO       PIC 9(01).
       *
+      *-----------------------------------------------------------------
+       FD CADGENERO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGENERO.DAT".
+           COPY REGGENERO.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
@@ -42,27 +53,12 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
 
        01 TABAMIGO.
           03 TBAMIGO    PIC X(10) OCCURS 9 TIMES.
 
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "THETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "HHOMESEXUAL".
-          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "AA           ".
-          03 FILLER     PIC X(15) VALUE "BB           ".
-          03 FILLER     PIC X(15) VALUE "CC           ".
-          03 FILLER     PIC X(15) VALUE "DD            ".
-          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 9 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
+       01 TXTGENERO2    PIC X(20) VALUE SPACES.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -123,7 +119,7 @@
                USING  GENERO
                HIGHLIGHT.
            05  TTXTGENERO2
-               LINE 11  COLUMN 47  PIC X(14)
+               LINE 11  COLUMN 47  PIC X(20)
                USING  TXTGENERO2
                HIGHLIGHT.
            05  TTPAMIGO
@@ -179,10 +175,24 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
+      *
+       R0A.
+           OPEN INPUT CADGENERO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE GENERO NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE GENERO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
        R1.
            MOVE SPACES TO APELIDO NOME EMAIL SEXO GENERO
-           MOVE SPACES TO TXTGENERO TEXSEXO TXTTPAMIGO
+           MOVE SPACES TO TXTGENERO2 TEXSEXO TXTTPAMIGO
            MOVE ZEROS TO TPAMIGO
            DISPLAY TELA2.
        R2.
@@ -233,20 +243,22 @@
                  GO TO R5.
            DISPLAY TTEXSEXO.
        R6.
-           MOVE 1 TO IND
            ACCEPT TGENERO.
        R6A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO R6A
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R6
+           MOVE GENERO TO GE-CODIGO
+           READ CADGENERO
+           IF ST-ERRO = "23"
+              MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6
            ELSE
-               DISPLAY TTXTGENERO2.
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADGENERO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE GE-DESCRICAO TO TXTGENERO2
+                 DISPLAY TTXTGENERO2.
 
        R7.
            DISPLAY TELATA
@@ -290,7 +302,7 @@
                       GO TO ROT-FIM.
 
        ROT-FIM.
-           CLOSE CADAMIGO.
+           CLOSE CADAMIGO CADGENERO.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
