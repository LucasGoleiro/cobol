@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTECID.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * CARGA EM LOTE DO CADCID A PARTIR DE EXTRATO SEQUENCIAL *
+      * DA TABELA OFICIAL DE CID-10, COM PONTO DE RETOMADA     *
+      * (QUANTIDADE DE REGISTROS JA GRAVADOS + ULTIMA CHAVE)   *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     ALTERNATE RECORD KEY IS DENOMI WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT EXTRCID ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-ERRO-EXT.
+
+       SELECT CKPTCID ASSIGN TO DISK
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS ST-ERRO-CKP.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+           03 CODIGO              PIC 9(04).
+           03 DENOMI              PIC X(30).
+           03 CATEGORIA           PIC 9(01).
+           03 DATA-CADASTRO       PIC 9(08).
+
+       FD EXTRCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTRCID.TXT".
+       01 REG-EXTR.
+           03 EXT-CODIGO           PIC 9(04).
+           03 EXT-DENOMI           PIC X(30).
+
+       FD CKPTCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTCID.TXT".
+       01 REG-CKPT.
+           03 CKP-CONT             PIC 9(06).
+           03 CKP-ULT-CHAVE        PIC 9(04).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-EXT      PIC X(02) VALUE "00".
+       01 ST-ERRO-CKP      PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-CONT-LIDOS     PIC 9(06) VALUE ZEROS.
+       01 W-CONT-GRAVADOS  PIC 9(06) VALUE ZEROS.
+       01 W-RESTART-CONT   PIC 9(06) VALUE ZEROS.
+       01 W-PULA           PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+      *------[ LE O PONTO DE RETOMADA, SE EXISTIR ]---------------------
+       R0-CKPT.
+           OPEN INPUT CKPTCID
+           IF ST-ERRO-CKP = "00"
+              READ CKPTCID
+              IF ST-ERRO-CKP = "00"
+                 MOVE CKP-CONT TO W-RESTART-CONT
+              END-IF
+              CLOSE CKPTCID
+           ELSE
+              MOVE ZEROS TO W-RESTART-CONT.
+
+       R0.
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCID
+                 CLOSE CADCID
+                 OPEN I-O CADCID
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID: " ST-ERRO
+                 GO TO ROT-FIM.
+
+       R0A.
+           OPEN INPUT EXTRCID
+           IF ST-ERRO-EXT NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO EXTRATO CID-10: " ST-ERRO-EXT
+              GO TO ROT-FIM.
+
+           IF W-RESTART-CONT NOT = ZEROS
+              DISPLAY "RETOMANDO CARGA A PARTIR DO REGISTRO "
+                       W-RESTART-CONT.
+
+      *------[ PULA OS REGISTROS JA PROCESSADOS EM UMA CARGA ANTERIOR ]-
+       R1-PULA.
+           IF W-PULA NOT < W-RESTART-CONT
+              GO TO R2.
+           READ EXTRCID
+           AT END
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           ADD 1 TO W-PULA
+           ADD 1 TO W-CONT-LIDOS
+           GO TO R1-PULA.
+
+      *------[ PROCESSA E GRAVA OS REGISTROS RESTANTES ]----------------
+       R2.
+           READ EXTRCID
+           AT END
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           ADD 1 TO W-CONT-LIDOS
+
+           MOVE EXT-CODIGO TO CODIGO
+           MOVE EXT-DENOMI TO DENOMI
+           MOVE ZEROS TO CATEGORIA
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGCID
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-CONT-GRAVADOS
+           ELSE
+              IF ST-ERRO NOT = "22"
+                 DISPLAY "ERRO NA GRAVACAO DO REGISTRO " EXT-CODIGO
+                         " STATUS " ST-ERRO
+                 GO TO ROT-FIM.
+
+           ADD 1 TO W-RESTART-CONT
+           PERFORM R2A
+           GO TO R2.
+
+      *------[ ATUALIZA O PONTO DE RETOMADA APOS CADA GRAVACAO ]--------
+       R2A.
+           OPEN OUTPUT CKPTCID
+           MOVE W-RESTART-CONT TO CKP-CONT
+           MOVE EXT-CODIGO TO CKP-ULT-CHAVE
+           WRITE REG-CKPT
+           CLOSE CKPTCID.
+
+       R3.
+           DISPLAY "CARGA CONCLUIDA."
+           DISPLAY "REGISTROS LIDOS NESTA EXECUCAO  : " W-CONT-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS NESTA EXECUCAO: "
+                    W-CONT-GRAVADOS.
+
+       ROT-FIM.
+           CLOSE CADCID.
+           CLOSE EXTRCID.
+           STOP RUN.
