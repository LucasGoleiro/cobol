@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *************************************************************
+      * AGENDAMENTO DE CONSULTAS, LIGANDO MEDICO (CRM), PACIENTE  *
+      * (CPF) E DATA/HORA DO ATENDIMENTO, COM CID DIAGNOSTICADO   *
+      * OPCIONAL. CHAVE PRIMARIA = CRM + DATA + HORA, POIS UM      *
+      * MEDICO NAO PODE TER DUAS CONSULTAS NO MESMO HORARIO        *
+      *************************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAGENDA ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS AG-CHAVE
+                     ALTERNATE RECORD KEY IS AG-CPF WITH DUPLICATES
+                     FILE STATUS IS ST-ERRO.
+
+       SELECT CADMED ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CRM
+                     FILE STATUS IS ST-ERRO-MED.
+
+       SELECT CADPACI ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CPF
+                     FILE STATUS IS ST-ERRO-PAC.
+
+       SELECT CADCID ASSIGN TO DISK
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS CODIGO
+                     FILE STATUS IS ST-ERRO-CID.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGENDA.DAT".
+       01 REGAGENDA.
+           03 AG-CHAVE.
+               05 AG-CRM            PIC 9(06).
+               05 AG-DATA           PIC 9(08).
+               05 AG-HORA           PIC 9(04).
+           03 AG-CPF                PIC 9(11).
+           03 AG-CID                PIC 9(04).
+           03 AG-FATURADO           PIC X(01).
+           03 DATA-CADASTRO         PIC 9(08).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+           03 CRM              PIC 9(06).
+           03 NOME             PIC X(30).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEP          PIC X(30).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+           03 CODIGO              PIC 9(04).
+           03 DENOMI              PIC X(30).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO-MED    PIC X(02) VALUE "00".
+       01 ST-ERRO-PAC    PIC X(02) VALUE "00".
+       01 ST-ERRO-CID    PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA2.
+           05  BLANK SCREEN.
+           05 LINE 01 COLUMN 05
+               VALUE "*** AGENDAMENTO DE CONSULTAS ***".
+           05  LINE 03 COLUMN 01 VALUE  "CRM DO MEDICO            :".
+           05  LINE 04 COLUMN 01 VALUE  "NOME DO MEDICO           :".
+           05  LINE 05 COLUMN 01 VALUE  "CPF DO PACIENTE          :".
+           05  LINE 06 COLUMN 01 VALUE  "NOME DO PACIENTE         :".
+           05  LINE 07 COLUMN 01 VALUE  "DATA DA CONSULTA(AAAAMMDD):".
+           05  LINE 08 COLUMN 01 VALUE  "HORA DA CONSULTA(HHMM)   :".
+           05  LINE 09 COLUMN 01 VALUE  "CID DIAGNOSTICADO        :".
+           05  LINE 10 COLUMN 01 VALUE  "DENOMINACAO DA CID       :".
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADAGENDA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAGENDA
+                 CLOSE CADAGENDA
+                 MOVE "*** ARQUIVO CADAGENDA FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAGENDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO-MED NOT = "00"
+              MOVE "*** ARQUIVO CADMED NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PAC NOT = "00"
+              MOVE "*** ARQUIVO CADPACI NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+       R0C.
+           OPEN INPUT CADCID
+           IF ST-ERRO-CID NOT = "00"
+              MOVE "*** ARQUIVO CADCID NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+       R1.
+           MOVE ZEROS TO AG-CRM AG-DATA AG-HORA AG-CPF AG-CID W-SEL
+                         DATA-CADASTRO
+           MOVE "N" TO AG-FATURADO
+           DISPLAY TELA2.
+
+       R2.
+           ACCEPT(03, 28) AG-CRM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       VAL-MED.
+           MOVE AG-CRM TO CRM
+           READ CADMED
+           IF ST-ERRO-MED = "23"
+              MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2
+           ELSE
+              IF ST-ERRO-MED NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY (04, 28) NOME.
+
+       R3.
+           ACCEPT(05, 28) AG-CPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       VAL-PACI.
+           MOVE AG-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO-PAC = "23"
+              MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3
+           ELSE
+              IF ST-ERRO-PAC NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY (06, 28) NOMEP.
+
+       R4.
+           ACCEPT(07, 28) AG-DATA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF AG-DATA = ZEROS
+              MOVE "*** DATA DA CONSULTA OBRIGATORIA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT(08, 28) AG-HORA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       LER-CADAGENDA.
+           READ CADAGENDA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE "*** MEDICO JA TEM CONSULTA NESSE HORARIO ***"
+                     TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY(09, 28) AG-CID
+                 ACCEPT(09, 28) AG-CID WITH UPDATE
+                 GO TO ACE-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADAGENDA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              IF W-SEL = 1
+                 MOVE "*** CONSULTA NAO CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1
+              ELSE
+                 NEXT SENTENCE.
+
+       R6.
+           ACCEPT(09, 28) AG-CID.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+           IF AG-CID = ZEROS
+              GO TO R6-FIM.
+       VAL-CID.
+           MOVE AG-CID TO CODIGO
+           READ CADCID
+           IF ST-ERRO-CID = "23"
+              MOVE "*** CID NAO CADASTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6
+           ELSE
+              IF ST-ERRO-CID NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 DISPLAY (10, 28) DENOMI.
+       R6-FIM.
+           IF W-SEL = 1
+              GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           ACCEPT DATA-CADASTRO FROM DATE YYYYMMDD
+           WRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** CONSULTA AGENDADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO CADAGENDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+       ACE-001.
+           DISPLAY (23, 12)
+                "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+               AND W-OPCAO NOT = "E" GO TO ACE-001.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-OPCAO = "N"
+              GO TO R1
+           ELSE
+              IF W-OPCAO = "A"
+                 MOVE 1 TO W-SEL
+                 GO TO R6
+              ELSE
+                 GO TO EXC-OPC.
+
+       EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+       EXC-DL1.
+           DELETE CADAGENDA RECORD
+           IF ST-ERRO = "00"
+              MOVE "*** CONSULTA EXCLUIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+       ALT-RW1.
+           REWRITE REGAGENDA
+           IF ST-ERRO = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO DE CONSULTA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADAGENDA.
+           CLOSE CADMED.
+           CLOSE CADPACI.
+           CLOSE CADCID.
+           EXIT PROGRAM.
+
+      *---------[ ROTINA DE MENSAGEM ]----------------------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
