@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELVEIC.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * RELATORIO DE VEICULOS COM SEGURO OU IPVA A VENCER NOS  *
+      * PROXIMOS 30 DIAS, LIDO SEQUENCIALMENTE PELA CHAVE      *
+      * PRIMARIA PLACA                                         *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS PLACA
+                    ALTERNATE RECORD KEY IS NOMEPROP WITH DUPLICATES
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+       01 REGVEIC.
+          03 PLACA          PIC X(07).
+          03 NOMEPROP       PIC X(30).
+          03 MARCA          PIC 9(02).
+          03 MODELO         PIC X(20).
+          03 COR            PIC X(01).
+          03 ANOFAB         PIC 9(04).
+          03 VALSEGURO      PIC 9(08).
+          03 VALIPVA        PIC 9(08).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEIC.TXT".
+       01 LINHA-REL            PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO-REL     PIC X(02) VALUE "00".
+       01 W-FIM-ARQ       PIC X(01) VALUE "N".
+       01 W-HOJE          PIC 9(08) VALUE ZEROS.
+       01 W-LIMITE        PIC 9(08) VALUE ZEROS.
+       01 W-TOTAL-VENCE    PIC 9(05) VALUE ZEROS.
+
+       01 W-DATA-CALC.
+           03 W-ANO        PIC 9(04).
+           03 W-MES        PIC 9(02).
+           03 W-DIA        PIC 9(02).
+
+       01 W-DIAS-MESX.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 28.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+           03 FILLER       PIC 9(02) VALUE 30.
+           03 FILLER       PIC 9(02) VALUE 31.
+       01 W-DIAS-MES REDEFINES W-DIAS-MESX.
+           03 DIAS-MES     PIC 9(02) OCCURS 12 TIMES.
+       01 W-DIAS-MES-ATUAL PIC 9(02) VALUE ZEROS.
+       01 W-QUOC-ANO       PIC 9(04) VALUE ZEROS.
+       01 W-REM-ANO        PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " ST-ERRO
+              GO TO ROT-FIM.
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE "RELATORIO DE VEICULOS COM SEGURO/IPVA A VENCER"
+               TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+      *------[ CALCULA A DATA LIMITE (HOJE + 30 DIAS, SEM VIRAR MES) ]---
+       R0A.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE TO W-DATA-CALC
+           ADD 30 TO W-DIA.
+       R0A-NORM.
+           MOVE DIAS-MES(W-MES) TO W-DIAS-MES-ATUAL
+           IF W-MES = 02
+              DIVIDE W-ANO BY 4 GIVING W-QUOC-ANO REMAINDER W-REM-ANO
+              IF W-REM-ANO = 0
+                 DIVIDE W-ANO BY 100 GIVING W-QUOC-ANO
+                        REMAINDER W-REM-ANO
+                 IF W-REM-ANO NOT = 0
+                    ADD 1 TO W-DIAS-MES-ATUAL
+                 ELSE
+                    DIVIDE W-ANO BY 400 GIVING W-QUOC-ANO
+                           REMAINDER W-REM-ANO
+                    IF W-REM-ANO = 0
+                       ADD 1 TO W-DIAS-MES-ATUAL
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           IF W-DIA > W-DIAS-MES-ATUAL
+              SUBTRACT W-DIAS-MES-ATUAL FROM W-DIA
+              ADD 1 TO W-MES
+              IF W-MES > 12
+                 MOVE 1 TO W-MES
+                 ADD 1 TO W-ANO
+              END-IF
+              GO TO R0A-NORM.
+           MOVE W-DATA-CALC TO W-LIMITE.
+
+       R1.
+           MOVE SPACES TO PLACA
+           START CADVEIC KEY IS NOT LESS THAN PLACA
+           IF ST-ERRO NOT = "00"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+
+       R2.
+           READ CADVEIC NEXT RECORD
+           IF ST-ERRO = "10"
+              MOVE "Y" TO W-FIM-ARQ
+              GO TO R3.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA LEITURA DO ARQUIVO CADVEIC: " ST-ERRO
+              GO TO ROT-FIM.
+
+           IF (VALSEGURO NOT < W-HOJE AND VALSEGURO NOT > W-LIMITE)
+              MOVE SPACES TO LINHA-REL
+              STRING "  " PLACA "  " NOMEPROP
+                     "  SEGURO VENCE EM " VALSEGURO
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL-VENCE.
+           IF (VALIPVA NOT < W-HOJE AND VALIPVA NOT > W-LIMITE)
+              MOVE SPACES TO LINHA-REL
+              STRING "  " PLACA "  " NOMEPROP
+                     "  IPVA VENCE EM " VALIPVA
+                     DELIMITED BY SIZE INTO LINHA-REL
+              WRITE LINHA-REL
+              ADD 1 TO W-TOTAL-VENCE.
+           GO TO R2.
+
+       R3.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE VENCIMENTOS PROXIMOS: " W-TOTAL-VENCE
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADVEIC.
+           CLOSE RELATORIO.
+           STOP RUN.
