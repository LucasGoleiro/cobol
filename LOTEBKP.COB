@@ -0,0 +1,418 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTEBKP.
+       AUTHOR. LUCAS COELHO DOS SANTOS.
+
+      *********************************************************
+      * BACKUP NOTURNO DE FIM DE EXPEDIENTE: COPIA REGISTRO A  *
+      * REGISTRO CADA ARQUIVO INDEXADO CADASTRAL PARA UM       *
+      * ARQUIVO DE BACKUP COM A DATA DO DIA NO NOME, PARA QUE   *
+      * UM DELETE OU REWRITE ERRADO NAO DESTRUA A UNICA COPIA   *
+      *********************************************************
+
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CRM
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODIGOV
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CPF
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODIGOE
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS APELIDO
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS PLACA
+                    FILE STATUS IS ST-ERRO.
+
+       SELECT BKPFILE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS BK-CHAVE
+                    FILE STATUS IS ST-ERRO-BKP.
+
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ERRO-REL.
+
+      *----------------------------------------------------------------
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+           03 CRM                   PIC 9(06).
+           03 REGMED-RESTO          PIC X(88).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+           03 CODIGO                PIC 9(04).
+           03 REGCID-RESTO          PIC X(39).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+           03 CODIGOV               PIC 9(04).
+           03 REGCONV-RESTO         PIC X(65).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+           03 CPF                   PIC 9(11).
+           03 REGPACI-RESTO         PIC X(126).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CODIGOE               PIC 9(08).
+           03 REGCEP-RESTO          PIC X(80).
+
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+           03 APELIDO               PIC X(12).
+           03 REGAMIGO-RESTO        PIC X(118).
+
+       FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEIC.DAT".
+       01 REGVEIC.
+           03 PLACA                 PIC X(07).
+           03 REGVEIC-RESTO         PIC X(81).
+
+       FD BKPFILE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS WS-NOME-BKP.
+       01 REGBKP.
+           03 BK-CHAVE               PIC X(12).
+           03 BK-RESTO               PIC X(126).
+
+       FD RELATORIO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOTEBKP.TXT".
+       01 LINHA-REL                 PIC X(80).
+
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO-BKP      PIC X(02) VALUE "00".
+       01 ST-ERRO-REL      PIC X(02) VALUE "00".
+       01 WS-HOJE          PIC 9(08) VALUE ZEROS.
+       01 WS-HOJE-X        PIC X(08) VALUE SPACES.
+       01 WS-NOME-BKP      PIC X(20) VALUE SPACES.
+       01 WS-NOME-ORIGEM   PIC X(10) VALUE SPACES.
+       01 WS-TOTAL-ARQ     PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+           MOVE WS-HOJE TO WS-HOJE-X
+
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-ERRO-REL
+              GO TO ROT-FIM.
+
+           MOVE SPACES TO LINHA-REL
+           STRING "RELATORIO DE BACKUP NOTURNO - " WS-HOJE-X
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+      *------[ CADMED ]--------------------------------------------------
+       R1-MED.
+           STRING "BKMED" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADMED" TO WS-NOME-ORIGEM
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-CID.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADMED
+              GO TO R1-CID.
+       R1-MED-LOOP.
+           READ CADMED NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-MED-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-MED-FIM.
+           MOVE CRM TO BK-CHAVE
+           MOVE REGMED-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-MED-LOOP.
+       R1-MED-FIM.
+           CLOSE CADMED.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADCID ]--------------------------------------------------
+       R1-CID.
+           STRING "BKCID" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADCID" TO WS-NOME-ORIGEM
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-CONV.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADCID
+              GO TO R1-CONV.
+       R1-CID-LOOP.
+           READ CADCID NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-CID-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-CID-FIM.
+           MOVE CODIGO TO BK-CHAVE
+           MOVE REGCID-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-CID-LOOP.
+       R1-CID-FIM.
+           CLOSE CADCID.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADCONV ]-------------------------------------------------
+       R1-CONV.
+           STRING "BKCONV" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADCONV" TO WS-NOME-ORIGEM
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-PACI.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADCONV
+              GO TO R1-PACI.
+       R1-CONV-LOOP.
+           READ CADCONV NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-CONV-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-CONV-FIM.
+           MOVE CODIGOV TO BK-CHAVE
+           MOVE REGCONV-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-CONV-LOOP.
+       R1-CONV-FIM.
+           CLOSE CADCONV.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADPACI ]-------------------------------------------------
+       R1-PACI.
+           STRING "BKPACI" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADPACI" TO WS-NOME-ORIGEM
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-CEP.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADPACI
+              GO TO R1-CEP.
+       R1-PACI-LOOP.
+           READ CADPACI NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-PACI-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-PACI-FIM.
+           MOVE CPF TO BK-CHAVE
+           MOVE REGPACI-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-PACI-LOOP.
+       R1-PACI-FIM.
+           CLOSE CADPACI.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADCEP ]--------------------------------------------------
+       R1-CEP.
+           STRING "BKCEP" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADCEP" TO WS-NOME-ORIGEM
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-AMI.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADCEP
+              GO TO R1-AMI.
+       R1-CEP-LOOP.
+           READ CADCEP NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-CEP-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-CEP-FIM.
+           MOVE CODIGOE TO BK-CHAVE
+           MOVE REGCEP-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-CEP-LOOP.
+       R1-CEP-FIM.
+           CLOSE CADCEP.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADAMIGO ]------------------------------------------------
+       R1-AMI.
+           STRING "BKAMI" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADAMIGO" TO WS-NOME-ORIGEM
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R1-VEIC.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADAMIGO
+              GO TO R1-VEIC.
+       R1-AMI-LOOP.
+           READ CADAMIGO NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-AMI-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-AMI-FIM.
+           MOVE APELIDO TO BK-CHAVE
+           MOVE REGAMIGO-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-AMI-LOOP.
+       R1-AMI-FIM.
+           CLOSE CADAMIGO.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+      *------[ CADVEIC ]-------------------------------------------------
+       R1-VEIC.
+           STRING "BKVEIC" WS-HOJE-X ".DAT" DELIMITED BY SIZE
+                  INTO WS-NOME-BKP
+           MOVE "CADVEIC" TO WS-NOME-ORIGEM
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-ORIGEM
+              GO TO R2-FIM.
+           OPEN OUTPUT BKPFILE
+           IF ST-ERRO-BKP NOT = "00"
+              PERFORM R9-ERRO-BACKUP
+              CLOSE CADVEIC
+              GO TO R2-FIM.
+       R1-VEIC-LOOP.
+           READ CADVEIC NEXT RECORD
+           IF ST-ERRO = "10"
+              GO TO R1-VEIC-FIM.
+           IF ST-ERRO NOT = "00"
+              PERFORM R9-ERRO-LEITURA
+              GO TO R1-VEIC-FIM.
+           MOVE PLACA TO BK-CHAVE
+           MOVE REGVEIC-RESTO TO BK-RESTO
+           WRITE REGBKP
+           GO TO R1-VEIC-LOOP.
+       R1-VEIC-FIM.
+           CLOSE CADVEIC.
+           CLOSE BKPFILE.
+           PERFORM R9-LOG-OK.
+
+       R2-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL DE ARQUIVOS BACKUPEADOS: " WS-TOTAL-ARQ
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           GO TO ROT-FIM.
+
+      *---------[ ROTINAS AUXILIARES DE LOG ]----------------------------
+       R9-ERRO-ORIGEM.
+           MOVE SPACES TO LINHA-REL
+           STRING "  " WS-NOME-ORIGEM
+                  " NAO ENCONTRADO - BACKUP NAO REALIZADO"
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       R9-ERRO-BACKUP.
+           MOVE SPACES TO LINHA-REL
+           STRING "  ERRO NA CRIACAO DO BACKUP DE " WS-NOME-ORIGEM
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       R9-ERRO-LEITURA.
+           MOVE SPACES TO LINHA-REL
+           STRING "  ERRO NA LEITURA DE " WS-NOME-ORIGEM
+                  " DURANTE O BACKUP" DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       R9-LOG-OK.
+           MOVE SPACES TO LINHA-REL
+           STRING "  " WS-NOME-ORIGEM " COPIADO PARA " WS-NOME-BKP
+                  DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO WS-TOTAL-ARQ.
+
+       ROT-FIM.
+           CLOSE RELATORIO.
+           STOP RUN.
